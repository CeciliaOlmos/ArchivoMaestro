@@ -0,0 +1,162 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Archivado de socios con fecha vencida. Lee archSoc.dat
+      *          completo y separa cada soc-reg en dos archivos segun
+      *          soc-fecha: todo lo que es igual o anterior a la fecha
+      *          de corte ingresada va a archSocHist.dat, y el resto
+      *          (las transferencias todavia vigentes) va a un archivo
+      *          temporal junto con un soc-control recalculado para
+      *          que el cruce de totales de TEMA1SOCIO/CECILIA-OLMOS
+      *          siga cerrando. Al terminar, el temporal reemplaza a
+      *          archSoc.dat, mismo mecanismo de CBL_DELETE_FILE /
+      *          CBL_RENAME_FILE que GRABAR-FIL usa para FILIALES.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVAR-SOC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS
+               ASSIGN TO "..\archSoc.dat".
+           SELECT SOCIOS-NUEVO
+               ASSIGN TO "..\archSoc.tmp".
+           SELECT HISTORICO
+               ASSIGN TO "..\archSocHist.dat".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOS.
+       01  soc-reg.
+           03 soc-filial pic 9.
+           03 soc-socio pic 9(4).
+           03 soc-importe pic s9(8)V99.
+           03 soc-modalidad pic x.
+           03 soc-fecha pic 9(8).
+           03 soc-moneda pic x.
+       01  soc-control.
+           03 ctl-marca pic x.
+           03 ctl-cant pic 9(4).
+           03 ctl-importe pic s9(8)V99.
+           03 filler pic x(10).
+       FD  SOCIOS-NUEVO.
+       01  nue-reg.
+           03 nue-filial pic 9.
+           03 nue-socio pic 9(4).
+           03 nue-importe pic s9(8)V99.
+           03 nue-modalidad pic x.
+           03 nue-fecha pic 9(8).
+           03 nue-moneda pic x.
+       01  nue-control.
+           03 nue-ctl-marca pic x.
+           03 nue-ctl-cant pic 9(4).
+           03 nue-ctl-importe pic s9(8)V99.
+           03 filler pic x(10).
+       FD  HISTORICO.
+       01  hist-reg.
+           03 hist-filial pic 9.
+           03 hist-socio pic 9(4).
+           03 hist-importe pic s9(8)V99.
+           03 hist-modalidad pic x.
+           03 hist-fecha pic 9(8).
+           03 hist-moneda pic x.
+       WORKING-STORAGE SECTION.
+       01  w-flag-eof pic 9.
+       01  w-fecha-corte pic 9(8) value zeros.
+       01  w-cant-archivados pic 9(4) value zeros.
+       01  w-imp-archivados pic s9(8)V99 value zeros.
+       01  w-cant-vigentes pic 9(4) value zeros.
+       01  w-imp-vigentes pic s9(8)V99 value zeros.
+       01  w-cont-tr pic 9(4) value zeros.
+       01  w-imp-tr pic s9(8)V99 value zeros.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-SOCIO.
+           PERFORM UNTIL w-flag-eof = 1
+               IF soc-filial IS NUMERIC
+                   PERFORM 300-CLASIFICAR
+               END-IF
+               PERFORM 200-LEER-SOCIO
+           END-PERFORM.
+           PERFORM 900-FIN.
+           DISPLAY "Se archivaron ", w-cant-archivados,
+               " registros por un total de ", w-imp-archivados.
+           DISPLAY "Quedaron ", w-cant-vigentes,
+               " registros vigentes por un total de ", w-imp-vigentes.
+           STOP RUN.
+      *************************** R U T I N A S ***********************
+       100-INICIO.
+           MOVE ZERO TO w-flag-eof.
+           DISPLAY "Archivado de socios con fecha vencida".
+           DISPLAY "Ingrese la fecha de corte (AAAAMMDD)".
+           DISPLAY "Se archiva todo lo de esa fecha o anterior".
+           ACCEPT w-fecha-corte.
+           OPEN INPUT SOCIOS.
+           OPEN OUTPUT SOCIOS-NUEVO.
+           OPEN EXTEND HISTORICO.
+
+       200-LEER-SOCIO.
+           READ SOCIOS AT END MOVE 1 TO w-flag-eof.
+
+       300-CLASIFICAR.
+           IF soc-fecha <= w-fecha-corte
+               PERFORM 310-ARCHIVAR
+           ELSE
+               PERFORM 320-MANTENER
+           END-IF.
+
+       310-ARCHIVAR.
+           MOVE soc-filial TO hist-filial.
+           MOVE soc-socio TO hist-socio.
+           MOVE soc-importe TO hist-importe.
+           MOVE soc-modalidad TO hist-modalidad.
+           MOVE soc-fecha TO hist-fecha.
+           MOVE soc-moneda TO hist-moneda.
+           WRITE hist-reg.
+           ADD 1 TO w-cant-archivados.
+           ADD soc-importe TO w-imp-archivados.
+
+       320-MANTENER.
+           MOVE soc-filial TO nue-filial.
+           MOVE soc-socio TO nue-socio.
+           MOVE soc-importe TO nue-importe.
+           MOVE soc-modalidad TO nue-modalidad.
+           MOVE soc-fecha TO nue-fecha.
+           MOVE soc-moneda TO nue-moneda.
+           WRITE nue-reg.
+           ADD 1 TO w-cant-vigentes.
+           ADD soc-importe TO w-imp-vigentes.
+           IF soc-modalidad = "T"
+               ADD 1 TO w-cont-tr
+               ADD soc-importe TO w-imp-tr
+           ELSE
+               IF soc-modalidad = "R"
+                   ADD 1 TO w-cont-tr
+                   SUBTRACT soc-importe FROM w-imp-tr
+               END-IF
+           END-IF.
+
+       900-FIN.
+           PERFORM 910-GRABAR-CONTROL.
+           CLOSE SOCIOS.
+           CLOSE SOCIOS-NUEVO.
+           CLOSE HISTORICO.
+           PERFORM 920-REEMPLAZAR-ARCHIVO.
+
+       910-GRABAR-CONTROL.
+           MOVE "Z" TO nue-ctl-marca.
+           MOVE w-cont-tr TO nue-ctl-cant.
+           MOVE w-imp-tr TO nue-ctl-importe.
+           WRITE nue-control.
+      *-----------------------------------------------------------------
+      * Reemplaza archSoc.dat por el archivo temporal con los
+      * registros vigentes, mismo mecanismo que GRABAR-FIL usa para
+      * reemplazar archFil.dat tras una modificacion o baja.
+      *-----------------------------------------------------------------
+       920-REEMPLAZAR-ARCHIVO.
+           CALL "CBL_DELETE_FILE" USING "..\archSoc.dat".
+           CALL "CBL_RENAME_FILE" USING "..\archSoc.tmp",
+               "..\archSoc.dat".
+
+       END PROGRAM ARCHIVAR-SOC.
