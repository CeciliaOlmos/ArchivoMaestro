@@ -0,0 +1,175 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Mantenimiento del archivo FILIALES (alta, modificacion
+      *          y baja de sucursales), mismo estilo de validacion que
+      *          grabar-sec.COB usa para soc-filial.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRABAR-FIL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILIALES
+               ASSIGN TO "..\archFil.dat".
+           SELECT FILIALES-TEMP
+               ASSIGN TO "..\archFil.tmp".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILIALES.
+       01  fil-reg.
+           03 fil-codigo pic 9.
+           03 fil-nombre pic x(15).
+       FD  FILIALES-TEMP.
+       01  fil-reg-temp.
+           03 filt-codigo pic 9.
+           03 filt-nombre pic x(15).
+       WORKING-STORAGE SECTION.
+       01  opcion pic x.
+       01  w-flag-fin pic x value "N".
+       01  w-flag-filial pic 9.
+       01  w-flag-encontrado pic 9.
+       01  w-fil-codigo pic 9.
+       01  w-fil-nombre pic x(15).
+       01  cont pic 999 value zeros.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM UNTIL w-flag-fin = "S"
+               PERFORM 100-MOSTRAR-MENU
+               EVALUATE opcion
+                   WHEN "A" PERFORM 200-ALTA-FILIAL
+                   WHEN "M" PERFORM 300-MODIF-FILIAL
+                   WHEN "B" PERFORM 400-BAJA-FILIAL
+                   WHEN "F" MOVE "S" TO w-flag-fin
+                   WHEN OTHER
+                       DISPLAY "Error! Opcion invalida"
+               END-EVALUATE
+           END-PERFORM.
+           DISPLAY "Mantenimiento finalizado, ", cont,
+               " operaciones realizadas".
+           STOP RUN.
+      *************************** R U T I N A S ***********************
+       100-MOSTRAR-MENU.
+           DISPLAY "Mantenimiento de filiales".
+           DISPLAY "A - Alta de filial".
+           DISPLAY "M - Modificar nombre de filial".
+           DISPLAY "B - Baja de filial".
+           DISPLAY "F - Finalizar".
+           ACCEPT opcion.
+      *-----------------------------------------------------------------
+      * A L T A
+      *-----------------------------------------------------------------
+       200-ALTA-FILIAL.
+           PERFORM 210-ING-CODIGO.
+           PERFORM 230-VERIF-FILIAL
+               UNTIL w-fil-codigo >= 0 AND w-fil-codigo <= 9.
+           PERFORM 240-VERIF-DUPLICADO.
+           IF w-flag-encontrado = 1
+               DISPLAY "Error! Ya existe una filial con ese codigo"
+           ELSE
+               DISPLAY "Ingrese el nombre de la filial"
+               ACCEPT w-fil-nombre
+               OPEN EXTEND FILIALES
+               MOVE w-fil-codigo TO fil-codigo
+               MOVE w-fil-nombre TO fil-nombre
+               WRITE fil-reg
+               CLOSE FILIALES
+               ADD 1 TO cont
+           END-IF.
+
+       210-ING-CODIGO.
+           DISPLAY "Ingrese el codigo de la filial (0-9)".
+           ACCEPT w-fil-codigo.
+
+       230-VERIF-FILIAL.
+           DISPLAY "Error! Ingrese un numero entre 0 y 9".
+           PERFORM 210-ING-CODIGO.
+
+       240-VERIF-DUPLICADO.
+           MOVE ZERO TO w-flag-encontrado.
+           OPEN INPUT FILIALES.
+           PERFORM 245-LEER-FILIAL.
+           PERFORM UNTIL w-flag-filial = 1
+               IF fil-codigo = w-fil-codigo
+                   MOVE 1 TO w-flag-encontrado
+               END-IF
+               PERFORM 245-LEER-FILIAL
+           END-PERFORM.
+           CLOSE FILIALES.
+
+       245-LEER-FILIAL.
+           MOVE ZERO TO w-flag-filial.
+           READ FILIALES AT END MOVE 1 TO w-flag-filial.
+      *-----------------------------------------------------------------
+      * M O D I F I C A C I O N
+      *-----------------------------------------------------------------
+       300-MODIF-FILIAL.
+           PERFORM 210-ING-CODIGO.
+           PERFORM 230-VERIF-FILIAL
+               UNTIL w-fil-codigo >= 0 AND w-fil-codigo <= 9.
+           DISPLAY "Ingrese el nuevo nombre de la filial".
+           ACCEPT w-fil-nombre.
+           MOVE ZERO TO w-flag-encontrado.
+           OPEN INPUT FILIALES.
+           OPEN OUTPUT FILIALES-TEMP.
+           PERFORM 245-LEER-FILIAL.
+           PERFORM UNTIL w-flag-filial = 1
+               IF fil-codigo = w-fil-codigo
+                   MOVE 1 TO w-flag-encontrado
+                   MOVE fil-codigo TO filt-codigo
+                   MOVE w-fil-nombre TO filt-nombre
+               ELSE
+                   MOVE fil-codigo TO filt-codigo
+                   MOVE fil-nombre TO filt-nombre
+               END-IF
+               WRITE fil-reg-temp
+               PERFORM 245-LEER-FILIAL
+           END-PERFORM.
+           CLOSE FILIALES.
+           CLOSE FILIALES-TEMP.
+           IF w-flag-encontrado = 1
+               PERFORM 900-REEMPLAZAR-ARCHIVO
+               ADD 1 TO cont
+           ELSE
+               DISPLAY "Error! No existe una filial con ese codigo"
+           END-IF.
+      *-----------------------------------------------------------------
+      * B A J A
+      *-----------------------------------------------------------------
+       400-BAJA-FILIAL.
+           PERFORM 210-ING-CODIGO.
+           PERFORM 230-VERIF-FILIAL
+               UNTIL w-fil-codigo >= 0 AND w-fil-codigo <= 9.
+           MOVE ZERO TO w-flag-encontrado.
+           OPEN INPUT FILIALES.
+           OPEN OUTPUT FILIALES-TEMP.
+           PERFORM 245-LEER-FILIAL.
+           PERFORM UNTIL w-flag-filial = 1
+               IF fil-codigo = w-fil-codigo
+                   MOVE 1 TO w-flag-encontrado
+               ELSE
+                   MOVE fil-codigo TO filt-codigo
+                   MOVE fil-nombre TO filt-nombre
+                   WRITE fil-reg-temp
+               END-IF
+               PERFORM 245-LEER-FILIAL
+           END-PERFORM.
+           CLOSE FILIALES.
+           CLOSE FILIALES-TEMP.
+           IF w-flag-encontrado = 1
+               PERFORM 900-REEMPLAZAR-ARCHIVO
+               ADD 1 TO cont
+           ELSE
+               DISPLAY "Error! No existe una filial con ese codigo"
+           END-IF.
+      *-----------------------------------------------------------------
+      * Reemplaza el archivo FILIALES por el archivo temporal que
+      * acaba de quedar armado con la modificacion o baja aplicada.
+      *-----------------------------------------------------------------
+       900-REEMPLAZAR-ARCHIVO.
+           CALL "CBL_DELETE_FILE" USING "..\archFil.dat".
+           CALL "CBL_RENAME_FILE" USING "..\archFil.tmp",
+               "..\archFil.dat".
+
+       END PROGRAM GRABAR-FIL.
