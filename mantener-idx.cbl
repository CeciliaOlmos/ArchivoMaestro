@@ -0,0 +1,259 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Mantenimiento directo (consulta, modificacion y baja)
+      *          del archivo indexado de socios generado por
+      *          CONVERTIR-IDX, mismo estilo de menu que GRABAR-FIL
+      *          usa para filiales. La clave incluye la modalidad
+      *          (ver CONVERTIR-IDX) para que una reversa del mismo
+      *          dia/moneda que su transferencia no choque con ella,
+      *          y por eso el cruce contra archSoc.dat tambien
+      *          verifica la modalidad, no solo filial+socio+fecha+
+      *          moneda. Toda modificacion o baja hecha aqui se
+      *          propaga tambien a archSoc.dat, que es el archivo que
+      *          realmente leen GRABAR-SEC, TEMA1SOCIO, CECILIA-OLMOS
+      *          y ARCHIVAR-SOC, reconstruyendolo por completo igual
+      *          que ARCHIVAR-SOC reconstruye el suyo.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANTENER-IDX.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS-IDX
+               ASSIGN TO "..\archSocIdx.dat"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS idx-clave.
+           SELECT SOCIOS
+               ASSIGN TO "..\archSoc.dat".
+           SELECT SOCIOS-TEMP
+               ASSIGN TO "..\archSoc.tmp".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOS-IDX.
+       01  idx-reg.
+           03 idx-clave.
+               05 idx-filial pic 9.
+               05 idx-socio pic 9(4).
+               05 idx-fecha pic 9(8).
+               05 idx-moneda pic x.
+               05 idx-modalidad pic x.
+           03 idx-importe pic s9(8)V99.
+       FD  SOCIOS.
+       01  soc-reg.
+           03 soc-filial pic 9.
+           03 soc-socio pic 9(4).
+           03 soc-importe pic s9(8)V99.
+           03 soc-modalidad pic x.
+           03 soc-fecha pic 9(8).
+           03 soc-moneda pic x.
+       01  soc-control.
+           03 ctl-marca pic x.
+           03 ctl-cant pic 9(4).
+           03 ctl-importe pic s9(8)V99.
+           03 filler pic x(10).
+       FD  SOCIOS-TEMP.
+       01  nue-reg.
+           03 nue-filial pic 9.
+           03 nue-socio pic 9(4).
+           03 nue-importe pic s9(8)V99.
+           03 nue-modalidad pic x.
+           03 nue-fecha pic 9(8).
+           03 nue-moneda pic x.
+       01  nue-control.
+           03 nue-ctl-marca pic x.
+           03 nue-ctl-cant pic 9(4).
+           03 nue-ctl-importe pic s9(8)V99.
+           03 filler pic x(10).
+       WORKING-STORAGE SECTION.
+       01  opcion pic x.
+       01  w-flag-fin pic x value "N".
+       01  cont pic 999 value zeros.
+       01  w-flag-eof pic 9.
+       01  w-cont-tr pic 9(4) value zeros.
+       01  w-imp-tr pic s9(8)V99 value zeros.
+       01  w-sync-accion pic x.
+       01  w-sync-match pic x.
+       01  w-sync-filial pic 9.
+       01  w-sync-socio pic 9(4).
+       01  w-sync-fecha pic 9(8).
+       01  w-sync-moneda pic x.
+       01  w-sync-importe pic s9(8)V99.
+       01  w-sync-modalidad pic x.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN I-O SOCIOS-IDX.
+           PERFORM UNTIL w-flag-fin = "S"
+               PERFORM 100-MOSTRAR-MENU
+               EVALUATE opcion
+                   WHEN "C" PERFORM 200-CONSULTA
+                   WHEN "M" PERFORM 300-MODIFICAR
+                   WHEN "B" PERFORM 400-BAJA
+                   WHEN "F" MOVE "S" TO w-flag-fin
+                   WHEN OTHER
+                       DISPLAY "Error! Opcion invalida"
+               END-EVALUATE
+           END-PERFORM.
+           CLOSE SOCIOS-IDX.
+           DISPLAY "Mantenimiento finalizado, ", cont,
+               " operaciones realizadas".
+           STOP RUN.
+      *************************** R U T I N A S ***********************
+       100-MOSTRAR-MENU.
+           DISPLAY "Mantenimiento del archivo indexado de socios".
+           DISPLAY "C - Consultar un socio".
+           DISPLAY "M - Modificar un socio".
+           DISPLAY "B - Baja de un socio".
+           DISPLAY "F - Finalizar".
+           ACCEPT opcion.
+
+       210-ING-CLAVE.
+           DISPLAY "Ingrese el numero de filial".
+           ACCEPT idx-filial.
+           DISPLAY "Ingrese el codigo del socio".
+           ACCEPT idx-socio.
+           DISPLAY "Ingrese la fecha de la transferencia (AAAAMMDD)".
+           ACCEPT idx-fecha.
+           DISPLAY "Ingrese la moneda (P - D - E)".
+           ACCEPT idx-moneda.
+      *-----------------------------------------------------------------
+      * C O N S U L T A
+      *-----------------------------------------------------------------
+       200-CONSULTA.
+           PERFORM 210-ING-CLAVE.
+           READ SOCIOS-IDX
+               INVALID KEY
+                   DISPLAY "Error! No existe un socio con esa clave"
+               NOT INVALID KEY
+                   DISPLAY "Filial: ", idx-filial,
+                       " Socio: ", idx-socio
+                   DISPLAY "Importe: ", idx-importe
+                   DISPLAY "Modalidad: ", idx-modalidad
+                   DISPLAY "Fecha: ", idx-fecha
+                   DISPLAY "Moneda: ", idx-moneda
+           END-READ.
+      *-----------------------------------------------------------------
+      * M O D I F I C A C I O N
+      *-----------------------------------------------------------------
+       300-MODIFICAR.
+           PERFORM 210-ING-CLAVE.
+           READ SOCIOS-IDX
+               INVALID KEY
+                   DISPLAY "Error! No existe un socio con esa clave"
+               NOT INVALID KEY
+                   DISPLAY "Ingrese el nuevo importe"
+                   ACCEPT idx-importe
+                   DISPLAY "Ingrese la nueva modalidad (D - E - T - R)"
+                   ACCEPT idx-modalidad
+                   REWRITE idx-reg
+                   MOVE "M" TO w-sync-accion
+                   MOVE idx-filial TO w-sync-filial
+                   MOVE idx-socio TO w-sync-socio
+                   MOVE idx-fecha TO w-sync-fecha
+                   MOVE idx-moneda TO w-sync-moneda
+                   MOVE idx-importe TO w-sync-importe
+                   MOVE idx-modalidad TO w-sync-modalidad
+                   PERFORM 500-SINCRONIZAR-ARCHIVO
+                   ADD 1 TO cont
+           END-READ.
+      *-----------------------------------------------------------------
+      * B A J A
+      *-----------------------------------------------------------------
+       400-BAJA.
+           PERFORM 210-ING-CLAVE.
+           READ SOCIOS-IDX
+               INVALID KEY
+                   DISPLAY "Error! No existe un socio con esa clave"
+               NOT INVALID KEY
+                   DELETE SOCIOS-IDX
+                   MOVE "B" TO w-sync-accion
+                   MOVE idx-filial TO w-sync-filial
+                   MOVE idx-socio TO w-sync-socio
+                   MOVE idx-fecha TO w-sync-fecha
+                   MOVE idx-moneda TO w-sync-moneda
+                   MOVE idx-modalidad TO w-sync-modalidad
+                   PERFORM 500-SINCRONIZAR-ARCHIVO
+                   ADD 1 TO cont
+           END-READ.
+      *-----------------------------------------------------------------
+      * S I N C R O N I Z A C I O N   C O N   A R C H S O C . D A T
+      *-----------------------------------------------------------------
+      * Reconstruye archSoc.dat entero aplicando la misma modificacion
+      * o baja que se acaba de hacer en el indexado, y recalcula el
+      * registro de control con el mismo criterio de TEMA1SOCIO y
+      * GRABAR-SEC (solo cuentan las modalidades T y R, en neto).
+      *-----------------------------------------------------------------
+       500-SINCRONIZAR-ARCHIVO.
+           MOVE ZERO TO w-flag-eof.
+           MOVE ZERO TO w-cont-tr.
+           MOVE ZERO TO w-imp-tr.
+           OPEN INPUT SOCIOS.
+           OPEN OUTPUT SOCIOS-TEMP.
+           PERFORM 510-LEER-SOCIO.
+           PERFORM UNTIL w-flag-eof = 1
+               IF soc-filial IS NUMERIC
+                   PERFORM 520-APLICAR-SOCIO
+               END-IF
+               PERFORM 510-LEER-SOCIO
+           END-PERFORM.
+           PERFORM 530-GRABAR-CONTROL.
+           CLOSE SOCIOS.
+           CLOSE SOCIOS-TEMP.
+           PERFORM 540-REEMPLAZAR-ARCHIVO.
+
+       510-LEER-SOCIO.
+           READ SOCIOS AT END MOVE 1 TO w-flag-eof.
+
+       520-APLICAR-SOCIO.
+           MOVE "N" TO w-sync-match.
+           IF soc-filial = w-sync-filial
+               AND soc-socio = w-sync-socio
+               AND soc-fecha = w-sync-fecha
+               AND soc-moneda = w-sync-moneda
+               AND soc-modalidad = w-sync-modalidad
+               MOVE "S" TO w-sync-match
+           END-IF.
+           IF w-sync-match = "S" AND w-sync-accion = "B"
+               CONTINUE
+           ELSE
+               MOVE soc-filial TO nue-filial
+               MOVE soc-socio TO nue-socio
+               MOVE soc-fecha TO nue-fecha
+               MOVE soc-moneda TO nue-moneda
+               IF w-sync-match = "S"
+                   MOVE w-sync-importe TO nue-importe
+                   MOVE w-sync-modalidad TO nue-modalidad
+               ELSE
+                   MOVE soc-importe TO nue-importe
+                   MOVE soc-modalidad TO nue-modalidad
+               END-IF
+               WRITE nue-reg
+               IF nue-modalidad = "T"
+                   ADD 1 TO w-cont-tr
+                   ADD nue-importe TO w-imp-tr
+               ELSE
+                   IF nue-modalidad = "R"
+                       ADD 1 TO w-cont-tr
+                       SUBTRACT nue-importe FROM w-imp-tr
+                   END-IF
+               END-IF
+           END-IF.
+
+       530-GRABAR-CONTROL.
+           MOVE "Z" TO nue-ctl-marca.
+           MOVE w-cont-tr TO nue-ctl-cant.
+           MOVE w-imp-tr TO nue-ctl-importe.
+           WRITE nue-control.
+      *-----------------------------------------------------------------
+      * Reemplaza archSoc.dat por el archivo temporal recien armado,
+      * mismo mecanismo de CBL_DELETE_FILE / CBL_RENAME_FILE que usan
+      * GRABAR-FIL y ARCHIVAR-SOC.
+      *-----------------------------------------------------------------
+       540-REEMPLAZAR-ARCHIVO.
+           CALL "CBL_DELETE_FILE" USING "..\archSoc.dat".
+           CALL "CBL_RENAME_FILE" USING "..\archSoc.tmp",
+               "..\archSoc.dat".
+
+       END PROGRAM MANTENER-IDX.
