@@ -10,7 +10,12 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT SOCIOS
+               ASSIGN TO "..\archSoc.dat".
+           SELECT FILIALES
                ASSIGN TO "..\archFil.dat".
+           SELECT TRANS
+               ASSIGN TO "..\archTrans.dat"
+               ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  SOCIOS.
@@ -19,41 +24,164 @@
            03 soc-socio pic 9(4).
            03 soc-importe  pic s9(8)V99.
            03 soc-modalidad pic x.
+           03 soc-fecha pic 9(8).
+           03 soc-moneda pic x.
+       01  soc-control.
+           03 ctl-marca pic x.
+           03 ctl-cant pic 9(4).
+           03 ctl-importe pic s9(8)V99.
+           03 filler pic x(10).
+       FD  FILIALES.
+       01  fil-reg.
+           03 fil-codigo pic 9.
+           03 fil-nombre pic x(15).
+       FD  TRANS.
+       01  trans-reg.
+           03 trans-filial pic 9.
+           03 trans-socio pic 9(4).
+           03 trans-importe pic s9(8)V99.
+           03 trans-modalidad pic x.
+           03 trans-fecha pic 9(8).
+           03 trans-moneda pic x.
        WORKING-STORAGE SECTION.
        01  cont pic 999 value zeros.
+       01  w-flag-filial-ok pic 9.
+       01  w-flag-filiales pic 9.
+       01  w-cont-previo pic 9(4) value zeros.
+       01  w-imp-previo pic s9(8)V99 value zeros.
+       01  w-imp-total pic s9(8)V99 value zeros.
+       01  w-cont-tr pic 9(4) value zeros.
+       01  w-imp-tr pic s9(8)V99 value zeros.
+       01  w-flag-eof pic 9.
+       01  w-modo pic x.
+       01  w-flag-trans pic 9.
+       01  w-lote-valido pic 9.
+       01  w-val-filial pic 9.
+       01  w-val-socio pic 9.
+       01  w-val-importe pic 9.
+       01  w-val-modalidad pic 9.
+       01  w-cont-rechazados pic 999 value zeros.
+       01  w-flag-duplicado pic 9.
+       01  w-flag-eof-dup pic 9.
+       01  w-confirma pic x.
+       01  w-chk-filial pic 9.
+       01  w-chk-socio pic 9(4).
+       01  w-chk-importe pic s9(8)V99.
+       01  w-chk-modalidad pic x.
+       01  w-chk-fecha pic 9(8).
+       01  w-chk-moneda pic x.
+       01  w-tab-cont pic 999 value zeros.
+       01  w-tabla-actual.
+           03 w-tab-entrada OCCURS 500 TIMES INDEXED BY w-idx.
+               05 w-tab-filial pic 9.
+               05 w-tab-socio pic 9(4).
+               05 w-tab-fecha pic 9(8).
+               05 w-tab-moneda pic x.
+               05 w-tab-modalidad pic x.
+       01  w-fecha-ingreso.
+           03 w-fecha-anio pic 9(4).
+           03 w-fecha-mes pic 9(2).
+           03 w-fecha-dia pic 9(2).
+       01  w-lote-mes pic 9(2).
+       01  w-lote-dia pic 9(2).
+       01  w-val-fecha pic 9.
+       01  w-val-moneda pic 9.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 100-INICIO.
-           PERFORM 200-ING-FILIAL.
-           PERFORM UNTIL soc-filial = 0
-             PERFORM 300-INGRESO-RESTO
-             PERFORM 400-PROCESO
-             PERFORM 200-ING-FILIAL
-           END-PERFORM.
+           DISPLAY "Ingreso (I)nteractivo o por (L)ote".
+           ACCEPT w-modo.
+           IF w-modo = "L" OR w-modo = "l"
+               PERFORM 600-PROCESO-LOTE
+           ELSE
+               PERFORM 200-ING-FILIAL
+               PERFORM UNTIL soc-filial = 0
+                 PERFORM 300-INGRESO-RESTO
+                 PERFORM 400-PROCESO
+                 PERFORM 200-ING-FILIAL
+               END-PERFORM
+           END-IF.
            PERFORM 500-FIN.
             STOP RUN.
       *************************** R U T I N A S ***********************
        100-INICIO.
            DISPLAY "Programa para grabar el archivo Socios".
+           PERFORM 105-TOTALES-PREVIAS.
            OPEN EXTEND SOCIOS.
 
+       105-TOTALES-PREVIAS.
+           MOVE ZERO TO w-flag-eof.
+           MOVE ZERO TO w-cont-previo.
+           MOVE ZERO TO w-imp-previo.
+           OPEN INPUT SOCIOS.
+           PERFORM 106-LEER-PREVIO.
+           PERFORM UNTIL w-flag-eof = 1
+               IF soc-filial IS NUMERIC
+                   IF soc-modalidad = "T"
+                       ADD 1 TO w-cont-previo
+                       ADD soc-importe TO w-imp-previo
+                   ELSE
+                       IF soc-modalidad = "R"
+                           ADD 1 TO w-cont-previo
+                           SUBTRACT soc-importe FROM w-imp-previo
+                       END-IF
+                   END-IF
+               END-IF
+               PERFORM 106-LEER-PREVIO
+           END-PERFORM.
+           CLOSE SOCIOS.
+
+       106-LEER-PREVIO.
+           READ SOCIOS AT END MOVE 1 TO w-flag-eof.
+
        200-ING-FILIAL.
            PERFORM 220-TRAER-FILIAL.
-           PERFORM 230-VERIF-FILIAL UNTIL soc-filial >= 0
-           AND soc-filial <= 9.
+           PERFORM 230-VERIF-FILIAL UNTIL w-flag-filial-ok = 1.
 
        220-TRAER-FILIAL.
+           MOVE ZERO TO w-flag-filial-ok.
            DISPLAY "Ingrese nro de filial".
            ACCEPT soc-filial.
 
        230-VERIF-FILIAL.
-           DISPLAY "Error! Ingrese un numero entre 0 y 9"
-           PERFORM 220-TRAER-FILIAL.
+           IF soc-filial < 0 OR soc-filial > 9
+               DISPLAY "Error! Ingrese un numero entre 0 y 9"
+               PERFORM 220-TRAER-FILIAL
+           ELSE
+               IF soc-filial = 0
+                   MOVE 1 TO w-flag-filial-ok
+               ELSE
+                   PERFORM 236-VERIF-FILIAL-MAESTRO
+                   IF w-flag-filial-ok NOT = 1
+                       DISPLAY "Error! La filial no existe en el "-
+                       "maestro de filiales"
+                       PERFORM 220-TRAER-FILIAL
+                   END-IF
+               END-IF
+           END-IF.
+
+       236-VERIF-FILIAL-MAESTRO.
+           MOVE ZERO TO w-flag-filiales.
+           MOVE ZERO TO w-flag-filial-ok.
+           OPEN INPUT FILIALES.
+           PERFORM UNTIL w-flag-filiales = 1 OR w-flag-filial-ok = 1
+               PERFORM 237-LEER-FILIAL
+               IF fil-codigo = soc-filial
+                   MOVE 1 TO w-flag-filial-ok
+               END-IF
+           END-PERFORM.
+           CLOSE FILIALES.
+
+       237-LEER-FILIAL.
+           MOVE ZERO TO w-flag-filiales.
+           READ FILIALES AT END MOVE 1 TO w-flag-filiales.
 
        300-INGRESO-RESTO.
            PERFORM 320-ING-SOCIO.
            PERFORM 340-ING-IMPORTE.
            PERFORM 340-ING-MODALIDAD.
+           PERFORM 360-ING-FECHA.
+           PERFORM 370-ING-MONEDA.
 
        320-ING-SOCIO.
            PERFORM 325-TRAER-SOCIO.
@@ -82,23 +210,254 @@
 
        340-ING-MODALIDAD.
            PERFORM 350-TRAER-MODALIDAD.
-           PERFORM 230-VERIF-IMPORTE UNTIL soc-modalidad = 'D' OR
-           soc-modalidad = 'E' OR soc-modalidad = 'T'.
+           PERFORM 230-VERIF-MODALIDAD UNTIL soc-modalidad = 'D' OR
+           soc-modalidad = 'E' OR soc-modalidad = 'T' OR
+           soc-modalidad = 'R'.
 
        230-VERIF-MODALIDAD.
            DISPLAY "Error! Modalidad incorrecta".
            PERFORM 350-TRAER-MODALIDAD.
 
        350-TRAER-MODALIDAD.
-           display "Ingrese la modalidad (D - E - T)".
+           display "Ingrese la modalidad (D - E - T - R)".
            accept soc-modalidad.
 
+       360-ING-FECHA.
+           PERFORM 365-TRAER-FECHA.
+           PERFORM 230-VERIF-FECHA
+               UNTIL w-fecha-mes >= 1 AND w-fecha-mes <= 12
+               AND w-fecha-dia >= 1 AND w-fecha-dia <= 31.
+           MOVE w-fecha-ingreso TO soc-fecha.
+
+       230-VERIF-FECHA.
+           DISPLAY "Error! Fecha invalida".
+           PERFORM 365-TRAER-FECHA.
+
+       365-TRAER-FECHA.
+           display "Ingrese la fecha de la transferencia (AAAAMMDD)".
+           accept w-fecha-ingreso.
+
+       370-ING-MONEDA.
+           PERFORM 375-TRAER-MONEDA.
+           PERFORM 230-VERIF-MONEDA UNTIL soc-moneda = "P" OR
+           soc-moneda = "D" OR soc-moneda = "E".
+
+       230-VERIF-MONEDA.
+           DISPLAY "Error! Moneda incorrecta".
+           PERFORM 375-TRAER-MONEDA.
+
+       375-TRAER-MONEDA.
+           display "Ingrese la moneda (P - Pesos, D - Dolares, "-
+               "E - Euros)".
+           accept soc-moneda.
+
        400-PROCESO.
+           PERFORM 450-CHEQUEAR-DUPLICADO.
+           IF w-flag-duplicado = 1
+               IF w-modo = "L" OR w-modo = "l"
+                   ADD 1 TO w-cont-rechazados
+                   DISPLAY "Registro de lote rechazado - duplicado "-
+                       "filial: ", soc-filial, " socio: ", soc-socio
+               ELSE
+                   DISPLAY "Atencion! Ya existe un registro para esa "-
+                       "filial y ese socio"
+                   DISPLAY "Confirma el alta igual (S/N)"
+                   ACCEPT w-confirma
+                   IF w-confirma = "S" OR w-confirma = "s"
+                       PERFORM 460-GRABAR-SOCIO
+                   END-IF
+               END-IF
+           ELSE
+               PERFORM 460-GRABAR-SOCIO
+           END-IF.
+
+       450-CHEQUEAR-DUPLICADO.
+           MOVE soc-filial TO w-chk-filial.
+           MOVE soc-socio TO w-chk-socio.
+           MOVE soc-importe TO w-chk-importe.
+           MOVE soc-modalidad TO w-chk-modalidad.
+           MOVE soc-fecha TO w-chk-fecha.
+           MOVE soc-moneda TO w-chk-moneda.
+           MOVE ZERO TO w-flag-duplicado.
+           PERFORM 451-CHEQUEAR-TABLA.
+           IF w-flag-duplicado NOT = 1
+               PERFORM 452-CHEQUEAR-ARCHIVO
+           END-IF.
+           MOVE w-chk-filial TO soc-filial.
+           MOVE w-chk-socio TO soc-socio.
+           MOVE w-chk-importe TO soc-importe.
+           MOVE w-chk-modalidad TO soc-modalidad.
+           MOVE w-chk-fecha TO soc-fecha.
+           MOVE w-chk-moneda TO soc-moneda.
+
+       451-CHEQUEAR-TABLA.
+           PERFORM VARYING w-idx FROM 1 BY 1
+               UNTIL w-idx > w-tab-cont OR w-flag-duplicado = 1
+               IF w-tab-filial(w-idx) = w-chk-filial
+                   AND w-tab-socio(w-idx) = w-chk-socio
+                   AND w-tab-fecha(w-idx) = w-chk-fecha
+                   AND w-tab-moneda(w-idx) = w-chk-moneda
+                   AND w-tab-modalidad(w-idx) = w-chk-modalidad
+                   MOVE 1 TO w-flag-duplicado
+               END-IF
+           END-PERFORM.
+
+       452-CHEQUEAR-ARCHIVO.
+           CLOSE SOCIOS.
+           OPEN INPUT SOCIOS.
+           MOVE ZERO TO w-flag-eof-dup.
+           PERFORM 453-LEER-DUP.
+           PERFORM UNTIL w-flag-eof-dup = 1 OR w-flag-duplicado = 1
+               IF soc-filial IS NUMERIC
+                   IF soc-filial = w-chk-filial
+                       AND soc-socio = w-chk-socio
+                       AND soc-fecha = w-chk-fecha
+                       AND soc-moneda = w-chk-moneda
+                       AND soc-modalidad = w-chk-modalidad
+                       MOVE 1 TO w-flag-duplicado
+                   END-IF
+               END-IF
+               PERFORM 453-LEER-DUP
+           END-PERFORM.
+           CLOSE SOCIOS.
+           OPEN EXTEND SOCIOS.
+
+       453-LEER-DUP.
+           READ SOCIOS AT END MOVE 1 TO w-flag-eof-dup.
+
+       460-GRABAR-SOCIO.
            ADD 1 TO cont.
+           ADD soc-importe TO w-imp-total.
+           IF soc-modalidad = "T"
+               ADD 1 TO w-cont-tr
+               ADD soc-importe TO w-imp-tr
+           ELSE
+               IF soc-modalidad = "R"
+                   ADD 1 TO w-cont-tr
+                   SUBTRACT soc-importe FROM w-imp-tr
+               END-IF
+           END-IF.
            WRITE soc-reg.
+           IF w-tab-cont < 500
+               ADD 1 TO w-tab-cont
+               MOVE soc-filial TO w-tab-filial(w-tab-cont)
+               MOVE soc-socio TO w-tab-socio(w-tab-cont)
+               MOVE soc-fecha TO w-tab-fecha(w-tab-cont)
+               MOVE soc-moneda TO w-tab-moneda(w-tab-cont)
+               MOVE soc-modalidad TO w-tab-modalidad(w-tab-cont)
+           END-IF.
 
        500-FIN.
+           MOVE "Z" TO ctl-marca.
+           COMPUTE ctl-cant = w-cont-previo + w-cont-tr.
+           COMPUTE ctl-importe = w-imp-previo + w-imp-tr.
+           WRITE soc-control.
            CLOSE SOCIOS.
            display "se procesaron ", cont, " socios".
+           display "se rechazaron ", w-cont-rechazados,
+               " registros de lote".
+      *-----------------------------------------------------------------
+      * I N G R E S O   P O R   L O T E
+      *-----------------------------------------------------------------
+       600-PROCESO-LOTE.
+           OPEN INPUT TRANS.
+           PERFORM 610-LEER-TRANS.
+           PERFORM UNTIL w-flag-trans = 1
+               PERFORM 620-VALIDAR-LOTE
+               IF w-lote-valido = 1
+                   PERFORM 400-PROCESO
+               ELSE
+                   ADD 1 TO w-cont-rechazados
+                   DISPLAY "Registro de lote rechazado - filial: ",
+                       trans-filial, " socio: ", trans-socio
+               END-IF
+               PERFORM 610-LEER-TRANS
+           END-PERFORM.
+           CLOSE TRANS.
+
+       610-LEER-TRANS.
+           MOVE ZERO TO w-flag-trans.
+           READ TRANS AT END MOVE 1 TO w-flag-trans.
+           IF w-flag-trans NOT = 1
+               MOVE trans-filial TO soc-filial
+               MOVE trans-socio TO soc-socio
+               MOVE trans-importe TO soc-importe
+               MOVE trans-modalidad TO soc-modalidad
+               MOVE trans-fecha TO soc-fecha
+               MOVE trans-moneda TO soc-moneda
+           END-IF.
+
+       620-VALIDAR-LOTE.
+           MOVE 1 TO w-lote-valido.
+           PERFORM 270-VALIDAR-FILIAL-LOTE.
+           IF w-val-filial NOT = 1
+               MOVE 0 TO w-lote-valido
+           END-IF.
+           PERFORM 271-VALIDAR-SOCIO-LOTE.
+           IF w-val-socio NOT = 1
+               MOVE 0 TO w-lote-valido
+           END-IF.
+           PERFORM 272-VALIDAR-IMPORTE-LOTE.
+           IF w-val-importe NOT = 1
+               MOVE 0 TO w-lote-valido
+           END-IF.
+           PERFORM 273-VALIDAR-MODALIDAD-LOTE.
+           IF w-val-modalidad NOT = 1
+               MOVE 0 TO w-lote-valido
+           END-IF.
+           PERFORM 274-VALIDAR-FECHA-LOTE.
+           IF w-val-fecha NOT = 1
+               MOVE 0 TO w-lote-valido
+           END-IF.
+           PERFORM 275-VALIDAR-MONEDA-LOTE.
+           IF w-val-moneda NOT = 1
+               MOVE 0 TO w-lote-valido
+           END-IF.
+
+       270-VALIDAR-FILIAL-LOTE.
+           MOVE ZERO TO w-val-filial.
+           IF soc-filial >= 0 AND soc-filial <= 9
+               PERFORM 236-VERIF-FILIAL-MAESTRO
+               MOVE w-flag-filial-ok TO w-val-filial
+           END-IF.
+
+       271-VALIDAR-SOCIO-LOTE.
+           IF soc-socio >= 1 AND soc-socio <= 9999
+               MOVE 1 TO w-val-socio
+           ELSE
+               MOVE 0 TO w-val-socio
+           END-IF.
+
+       272-VALIDAR-IMPORTE-LOTE.
+           IF soc-importe >= 1
+               MOVE 1 TO w-val-importe
+           ELSE
+               MOVE 0 TO w-val-importe
+           END-IF.
+
+       273-VALIDAR-MODALIDAD-LOTE.
+           IF soc-modalidad = "D" OR soc-modalidad = "E"
+               OR soc-modalidad = "T" OR soc-modalidad = "R"
+               MOVE 1 TO w-val-modalidad
+           ELSE
+               MOVE 0 TO w-val-modalidad
+           END-IF.
+
+       274-VALIDAR-FECHA-LOTE.
+           MOVE soc-fecha(5:2) TO w-lote-mes.
+           MOVE soc-fecha(7:2) TO w-lote-dia.
+           IF w-lote-mes >= 1 AND w-lote-mes <= 12
+               AND w-lote-dia >= 1 AND w-lote-dia <= 31
+               MOVE 1 TO w-val-fecha
+           ELSE
+               MOVE 0 TO w-val-fecha
+           END-IF.
+
+       275-VALIDAR-MONEDA-LOTE.
+           IF soc-moneda = "P" OR soc-moneda = "D" OR soc-moneda = "E"
+               MOVE 1 TO w-val-moneda
+           ELSE
+               MOVE 0 TO w-val-moneda
+           END-IF.
 
        END PROGRAM YOUR-PROGRAM-NAME.
