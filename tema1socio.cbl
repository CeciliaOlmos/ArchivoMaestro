@@ -19,6 +19,14 @@
            SELECT FILIALES
            ASSIGN TO
            "..\archFil.dat".
+           SELECT REPORTE
+           ASSIGN TO
+           "..\listado.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT CHECKPOINT
+           ASSIGN TO
+           "..\checkpoint.dat"
+           FILE STATUS IS w-chk-status.
        DATA DIVISION.
        FILE SECTION.
       *******************************************************************
@@ -30,28 +38,86 @@
            03 soc-socio pic 9(4).
            03 soc-importe pic s9(8)v99.
            03 soc-modal pic x.
+           03 soc-fecha pic 9(8).
+           03 soc-moneda pic x.
+       01  soc-control.
+           03 ctl-marca pic x.
+           03 ctl-cant pic 9(4).
+           03 ctl-importe pic s9(8)v99.
+           03 filler pic x(10).
        FD  FILIALES.
        01  fil-reg.
            03 fil-codigo pic 9.
            03 fil-nombre pic x(15).
+       FD  REPORTE.
+       01  rep-linea pic x(80).
+       FD  CHECKPOINT.
+       01  chk-reg.
+           03 chk-fil-cod pic 9.
+           03 chk-gen-cont-soc pic 999.
+           03 chk-cont-soc-max pic 999.
+           03 chk-fil-max pic x(15).
+           03 chk-fil-cod-max pic 9.
+           03 chk-gen-imp-pesos pic s9(8)v99.
+           03 chk-gen-imp-dolares pic s9(8)v99.
+           03 chk-gen-imp-euros pic s9(8)v99.
+           03 chk-ctl-cont-calc pic 9(4).
+           03 chk-ctl-imp-calc pic s9(8)v99.
+           03 chk-tabla-revision.
+               05 chk-rev-entrada OCCURS 10 TIMES.
+                   07 chk-rev-flag pic 9.
+                   07 chk-rev-cod pic 9.
+                   07 chk-rev-nombre pic x(15).
+                   07 chk-rev-imp pic s9(8)v99.
 
        WORKING-STORAGE SECTION.
       *******************************************************************
       ************************** variables de trabajo *******************
       *******************************************************************
-       01  w-soc-fil-ant pic 9.
+       01  w-soc-fil-ant pic 9(4).
        01  w-fil-cod-ant pic 9.
        01  w-soc-imp-acum pic s9(8)v99.
+       01  w-soc-imp-pesos pic s9(8)v99.
+       01  w-soc-imp-dolares pic s9(8)v99.
+       01  w-soc-imp-euros pic s9(8)v99.
        01  w-flag-socio pic 9.
        01  w-flag-filial pic 9.
        01  w-cant-soc-fil pic 999.
        01  w-fil-nom pic x(15).
        01  w-fil-acum-imp pic s9(8)v99.
-       01  w-gen-imp-trans pic s9(8)v99.
+       01  w-fil-imp-pesos pic s9(8)v99.
+       01  w-fil-imp-dolares pic s9(8)v99.
+       01  w-fil-imp-euros pic s9(8)v99.
        01  w-gen-cont-soc pic 999.
        01  w-cont-soc-max pic 999.
        01  w-fil-max pic x(15).
        01  w-fil-cod-max pic 9.
+       01  w-ctl-cont-esp pic 9(4) value zeros.
+       01  w-ctl-imp-esp pic s9(8)v99 value zeros.
+       01  w-fecha-desde pic 9(8) value zeros.
+       01  w-fecha-hasta pic 9(8) value 99999999.
+       01  w-flag-reanudar pic x value "N".
+       01  w-flag-hay-checkpoint pic x value "N".
+       01  w-fil-reanudar pic 9 value zero.
+       01  w-omitir pic 9 value zero.
+       01  w-chk-status pic xx.
+       01  w-ctl-cont-calc pic 9(4) value zeros.
+       01  w-ctl-imp-calc pic s9(8)v99 value zeros.
+       01  w-gen-imp-pesos pic s9(8)v99 value zeros.
+       01  w-gen-imp-dolares pic s9(8)v99 value zeros.
+       01  w-gen-imp-euros pic s9(8)v99 value zeros.
+       01  w-umbral pic s9(8)v99 value zeros.
+       01  w-rev-alguna pic 9 value zero.
+       01  w-tabla-revision.
+           03 w-rev-entrada OCCURS 10 TIMES INDEXED BY w-rev-idx.
+               05 w-rev-flag pic 9.
+               05 w-rev-cod pic 9.
+               05 w-rev-nombre pic x(15).
+               05 w-rev-imp pic s9(8)v99.
+
+       01  lin-advertencia pic x(80) value
+           "*** ADVERTENCIA: TOTAL DE CONTROL NO COINCIDE CON "-
+           "SOCIOS LEIDOS ***".
 
        01  lin-guarda.
            03 filler pic x(80) value all "*".
@@ -79,7 +145,8 @@
        01  lin-val.
            03 filler pic x(26) value spaces.
            03 lin-socio pic x(5) value spaces.
-           03 filler pic x(13) value spaces.
+           03 filler pic x(5) value spaces.
+           03 lin-moneda-lbl pic x(8) value spaces.
            03 lin-soc-imp pic z.zzz.zzz.zz9,99.
            03 filler pic x(24) value spaces.
        01  lin-guion.
@@ -93,7 +160,13 @@
            03 filler pic x(6) value "Total:".
            03 filler pic x(10) value spaces.
            03 l-cont pic 9.
-           03 filler pic x(15) value spaces.
+           03 filler pic x(7) value " socios".
+           03 filler pic x(44) value spaces.
+       01  lin-tot-mon.
+           03 filler pic x(21) value spaces.
+           03 filler pic x(22) value "Transferido en ".
+           03 l-moneda-ac pic x(8) value spaces.
+           03 filler pic x(1) value ":".
            03 l-imp-ac pic z.zzz.zzz.zz9,99.
            03 filler pic x(24) value spaces.
          01  lin-titulo-gen.
@@ -109,11 +182,6 @@
            03 l-cont-gral pic zz9.
            03 filler pic x(7) value " socios".
            03 filler pic x(46) value spaces.
-       01  lin-est-imp.
-           03 filler pic x(38) value "El importe general transferido "-
-           "fue de".
-           03 l-imp-gral pic z.zzz.zzz.zz9,99.
-           03 filler pic x(30) value spaces.
        01  lin-general.
            03 filler pic x(47) value "La filial que mas socios con "-
            "transferencia fue".
@@ -124,6 +192,40 @@
            03 l-cont-fil pic zz9.
            03 filler pic x(7) value " socios".
            03 filler pic x(2) value spaces.
+       01  lin-tot-pesos.
+           03 filler pic x(30) value spaces.
+           03 filler pic x(27) value "Total transferido en PESOS:".
+           03 filler pic x(2) value spaces.
+           03 l-imp-pesos pic z.zzz.zzz.zz9,99.
+           03 filler pic x(5) value spaces.
+       01  lin-tot-dolares.
+           03 filler pic x(30) value spaces.
+           03 filler pic x(29) value
+               "Total transferido en DOLARES:".
+           03 filler pic x(2) value spaces.
+           03 l-imp-dolares pic z.zzz.zzz.zz9,99.
+           03 filler pic x(3) value spaces.
+       01  lin-tot-euros.
+           03 filler pic x(30) value spaces.
+           03 filler pic x(27) value "Total transferido en EUROS:".
+           03 filler pic x(2) value spaces.
+           03 l-imp-euros pic z.zzz.zzz.zz9,99.
+           03 filler pic x(5) value spaces.
+       01  lin-titulo-rev.
+           03 filler pic x(30) value space.
+           03 filler pic x(20) value "FILIALES A REVISAR:".
+           03 filler pic x(30) value space.
+       01  lin-rev.
+           03 filler pic x(28) value spaces.
+           03 filler pic x(8) value "FILIAL:".
+           03 l-rev-cod pic 9.
+           03 filler pic x value "-".
+           03 l-rev-nombre pic x(15).
+           03 filler pic x(4) value "con ".
+           03 l-rev-imp pic z.zzz.zzz.zz9,99.
+           03 filler pic x(14) value spaces.
+       01  lin-sin-rev pic x(80) value
+           "Ninguna filial supero el umbral de revision.".
 
 
        PROCEDURE DIVISION.
@@ -135,113 +237,348 @@
            PERFORM UNTIL w-flag-socio IS EQUAL 1
              PERFORM 500-INICO-FILIAL
                 PERFORM UNTIL  w-flag-socio IS EQUAL 1 OR
-                              fil-codigo IS NOT EQUALS soc-filial
+                              fil-codigo IS NOT EQUAL TO soc-filial
                          PERFORM 400-INICIO-SOCIO
                            PERFORM UNTIL w-flag-socio IS EQUAL 1 OR
-                           soc-socio IS NOT EQUALS w-soc-fil-ant
-                           OR fil-codigo IS NOT EQUALS w-fil-cod-ant
+                           soc-socio IS NOT EQUAL TO w-soc-fil-ant
+                           OR fil-codigo IS NOT EQUAL TO w-fil-cod-ant
                                PERFORM 600-PROCESO
                                 PERFORM 200-LEER-SOCIO
                            END-PERFORM
-                         PERFORM 700-FIN-FILIAL
+                         PERFORM 800-FIN-SOCIO
 
                END-PERFORM
-                   PERFORM 800-FIN-SOCIO
+                   PERFORM 700-FIN-FILIAL
            END-PERFORM.
            PERFORM 900-FIN-GENERAL.
+           STOP RUN.
 
         100-INICIO-GENERAL.
             PERFORM 110-ABRIR-ARCHIVO.
             PERFORM 120-INI-VAR.
+            PERFORM 125-ING-RANGO-FECHA.
+            PERFORM 126-ING-UMBRAL.
+            PERFORM 128-ING-REANUDAR.
             PERFORM 130-MUESTRO-TITULO.
         110-ABRIR-ARCHIVO.
             open INPUT SOCIOS.
             open INPUT FILIALES.
+            OPEN OUTPUT REPORTE.
         120-INI-VAR.
             MOVE ZERO to w-flag-filial.
             MOVE ZERO to w-flag-socio.
-            MOVE zero to  w-gen-imp-trans.
             MOVE ZERO to w-gen-cont-soc.
             MOVE ZERO to w-cont-soc-max.
             MOVE ZERO to w-fil-max.
             MOVE ZERO to w-fil-cod-max.
+            PERFORM VARYING w-rev-idx FROM 1 BY 1
+                UNTIL w-rev-idx > 10
+                MOVE ZERO TO w-rev-flag(w-rev-idx)
+            END-PERFORM.
+
+        125-ING-RANGO-FECHA.
+            DISPLAY "Ingrese fecha desde (AAAAMMDD, 0 = sin limite)".
+            ACCEPT w-fecha-desde.
+            DISPLAY "Ingrese fecha hasta (AAAAMMDD, 99999999 = sin "-
+                "limite)".
+            ACCEPT w-fecha-hasta.
+
+        126-ING-UMBRAL.
+            DISPLAY "Ingrese el umbral de revision por filial "-
+                "(0 = sin umbral)".
+            ACCEPT w-umbral.
+
+        128-ING-REANUDAR.
+            DISPLAY "Desea reanudar desde el ultimo checkpoint? (S/N)".
+            ACCEPT w-flag-reanudar.
+            IF w-flag-reanudar = "S" OR w-flag-reanudar = "s"
+                PERFORM 129-LEER-CHECKPOINT
+            END-IF.
+
+        129-LEER-CHECKPOINT.
+            OPEN INPUT CHECKPOINT.
+            IF w-chk-status NOT = "00"
+                DISPLAY "No hay checkpoint previo, se arranca "-
+                    "desde el principio"
+            ELSE
+                READ CHECKPOINT
+                    AT END
+                        DISPLAY "No hay checkpoint previo, se arranca "-
+                            "desde el principio"
+                    NOT AT END
+                        MOVE "S" TO w-flag-hay-checkpoint
+                        MOVE chk-fil-cod TO w-fil-reanudar
+                        MOVE chk-gen-cont-soc TO w-gen-cont-soc
+                        MOVE chk-cont-soc-max TO w-cont-soc-max
+                        MOVE chk-fil-max TO w-fil-max
+                        MOVE chk-fil-cod-max TO w-fil-cod-max
+                        MOVE chk-gen-imp-pesos TO w-gen-imp-pesos
+                        MOVE chk-gen-imp-dolares TO w-gen-imp-dolares
+                        MOVE chk-gen-imp-euros TO w-gen-imp-euros
+                        MOVE chk-ctl-cont-calc TO w-ctl-cont-calc
+                        MOVE chk-ctl-imp-calc TO w-ctl-imp-calc
+                        MOVE chk-tabla-revision TO w-tabla-revision
+                        DISPLAY "Reanudando despues de la filial ",
+                            chk-fil-cod
+                END-READ
+                CLOSE CHECKPOINT
+            END-IF.
 
         130-MUESTRO-TITULO.
             DISPLAY lin-guarda.
+            WRITE rep-linea FROM lin-guarda.
             DISPLAY lin-titulo.
+            WRITE rep-linea FROM lin-titulo.
             DISPLAY lin-subtiltulo.
+            WRITE rep-linea FROM lin-subtiltulo.
             DISPLAY lin-guarda.
+            WRITE rep-linea FROM lin-guarda.
 
         200-LEER-SOCIO.
             READ SOCIOS AT END MOVE 1 TO w-flag-socio.
+            PERFORM UNTIL w-flag-socio = 1 OR soc-filial IS NUMERIC
+                MOVE ctl-cant TO w-ctl-cont-esp
+                MOVE ctl-importe TO w-ctl-imp-esp
+                READ SOCIOS AT END MOVE 1 TO w-flag-socio
+            END-PERFORM.
         300-LEER-FILIAL.
             READ FILIALES AT END MOVE 1 TO w-flag-filial.
 
         400-INICIO-SOCIO.
             MOVE soc-socio to w-soc-fil-ant.
-            MOVE ZERO to w-soc-imp-acum.
+            MOVE ZERO to w-soc-imp-pesos.
+            MOVE ZERO to w-soc-imp-dolares.
+            MOVE ZERO to w-soc-imp-euros.
 
         500-INICO-FILIAL.
             MOVE ZERO TO w-fil-acum-imp.
+            MOVE ZERO TO w-fil-imp-pesos.
+            MOVE ZERO TO w-fil-imp-dolares.
+            MOVE ZERO TO w-fil-imp-euros.
             move zero to w-cant-soc-fil.
             PERFORM 300-LEER-FILIAL.
             PERFORM UNTIL w-flag-filial is EQUAL 1 OR
-                          soc-socio IS EQUALS fil-codigo
+                          soc-socio IS EQUAL TO fil-codigo
                            PERFORM 300-LEER-FILIAL
             END-PERFORM.
             MOVE fil-codigo to w-fil-cod-ant.
             MOVE w-fil-cod-ant TO l-cod.
-            DISPLAY lin-filial.
-            DISPLAY lin-soc.
+            IF w-flag-hay-checkpoint = "S"
+                           AND w-fil-cod-ant <= w-fil-reanudar
+                MOVE 1 TO w-omitir
+            ELSE
+                MOVE 0 TO w-omitir
+            END-IF.
+            IF w-omitir = 0
+                DISPLAY lin-filial
+                WRITE rep-linea FROM lin-filial
+                DISPLAY lin-soc
+                WRITE rep-linea FROM lin-soc
+            END-IF.
 
         600-PROCESO.
-            IF soc-modal IS EQUAL "T" THEN
-               ADD soc-importe to w-soc-imp-acum
-             END-IF.
+            IF w-omitir = 0
+               IF soc-modal IS EQUAL "T" THEN
+                  ADD 1 TO w-ctl-cont-calc
+                  ADD soc-importe TO w-ctl-imp-calc
+               ELSE
+                  IF soc-modal IS EQUAL "R" THEN
+                     ADD 1 TO w-ctl-cont-calc
+                     SUBTRACT soc-importe FROM w-ctl-imp-calc
+                  END-IF
+               END-IF
+               IF soc-fecha >= w-fecha-desde AND
+                               soc-fecha <= w-fecha-hasta
+                  IF soc-modal IS EQUAL "T" THEN
+                     PERFORM 610-ACUM-MONEDA
+                  ELSE
+                     IF soc-modal IS EQUAL "R" THEN
+                        PERFORM 620-DESACUM-MONEDA
+                     END-IF
+                  END-IF
+               END-IF
+            END-IF.
+
+        610-ACUM-MONEDA.
+            EVALUATE soc-moneda
+                WHEN "P" ADD soc-importe TO w-gen-imp-pesos
+                         ADD soc-importe TO w-soc-imp-pesos
+                WHEN "D" ADD soc-importe TO w-gen-imp-dolares
+                         ADD soc-importe TO w-soc-imp-dolares
+                WHEN "E" ADD soc-importe TO w-gen-imp-euros
+                         ADD soc-importe TO w-soc-imp-euros
+            END-EVALUATE.
+
+        620-DESACUM-MONEDA.
+            EVALUATE soc-moneda
+                WHEN "P" SUBTRACT soc-importe FROM w-gen-imp-pesos
+                         SUBTRACT soc-importe FROM w-soc-imp-pesos
+                WHEN "D" SUBTRACT soc-importe FROM w-gen-imp-dolares
+                         SUBTRACT soc-importe FROM w-soc-imp-dolares
+                WHEN "E" SUBTRACT soc-importe FROM w-gen-imp-euros
+                         SUBTRACT soc-importe FROM w-soc-imp-euros
+            END-EVALUATE.
 
         700-FIN-FILIAL.
-           ADD w-fil-acum-imp to w-gen-imp-trans.
-           ADD w-cant-soc-fil to w-gen-cont-soc.
-           IF w-cant-soc-fil > w-cont-soc-max THEN
-                MOVE w-cant-soc-fil to w-cont-soc-max
-                MOVE fil-nombre to w-fil-max
-                MOVE w-fil-cod-ant to w-fil-cod-max
+           IF w-omitir = 0
+               ADD w-cant-soc-fil to w-gen-cont-soc
+               IF w-cant-soc-fil > w-cont-soc-max THEN
+                    MOVE w-cant-soc-fil to w-cont-soc-max
+                    MOVE fil-nombre to w-fil-max
+                    MOVE w-fil-cod-ant to w-fil-cod-max
+               END-IF
+               IF w-umbral > ZERO AND w-fil-acum-imp > w-umbral
+                   PERFORM 730-MARCAR-REVISION
+               END-IF
+               PERFORM 710-MUESTRO-ENCABEZADO
+               PERFORM 720-GRABAR-CHECKPOINT
            END-IF.
-           PERFORM 710-MUESTRO-ENCABEZADO.
+
+        730-MARCAR-REVISION.
+           COMPUTE w-rev-idx = w-fil-cod-ant + 1.
+           MOVE 1 TO w-rev-flag(w-rev-idx).
+           MOVE w-fil-cod-ant TO w-rev-cod(w-rev-idx).
+           MOVE fil-nombre TO w-rev-nombre(w-rev-idx).
+           MOVE w-fil-acum-imp TO w-rev-imp(w-rev-idx).
+
+        720-GRABAR-CHECKPOINT.
+           MOVE w-fil-cod-ant TO chk-fil-cod.
+           MOVE w-gen-cont-soc TO chk-gen-cont-soc.
+           MOVE w-cont-soc-max TO chk-cont-soc-max.
+           MOVE w-fil-max TO chk-fil-max.
+           MOVE w-fil-cod-max TO chk-fil-cod-max.
+           MOVE w-gen-imp-pesos TO chk-gen-imp-pesos.
+           MOVE w-gen-imp-dolares TO chk-gen-imp-dolares.
+           MOVE w-gen-imp-euros TO chk-gen-imp-euros.
+           MOVE w-ctl-cont-calc TO chk-ctl-cont-calc.
+           MOVE w-ctl-imp-calc TO chk-ctl-imp-calc.
+           MOVE w-tabla-revision TO chk-tabla-revision.
+           OPEN OUTPUT CHECKPOINT.
+           WRITE chk-reg.
+           CLOSE CHECKPOINT.
 
         710-MUESTRO-ENCABEZADO.
 
            MOVE  w-cant-soc-fil to l-cont.
-           MOVE w-fil-acum-imp to l-imp-ac.
            DISPLAY lin-guion.
+           WRITE rep-linea FROM lin-guion.
            DISPLAY lin-tot.
+           WRITE rep-linea FROM lin-tot.
+           IF w-fil-imp-pesos > ZERO
+               MOVE w-fil-imp-pesos TO l-imp-ac
+               MOVE "PESOS" TO l-moneda-ac
+               DISPLAY lin-tot-mon
+               WRITE rep-linea FROM lin-tot-mon
+           END-IF.
+           IF w-fil-imp-dolares > ZERO
+               MOVE w-fil-imp-dolares TO l-imp-ac
+               MOVE "DOLARES" TO l-moneda-ac
+               DISPLAY lin-tot-mon
+               WRITE rep-linea FROM lin-tot-mon
+           END-IF.
+           IF w-fil-imp-euros > ZERO
+               MOVE w-fil-imp-euros TO l-imp-ac
+               MOVE "EUROS" TO l-moneda-ac
+               DISPLAY lin-tot-mon
+               WRITE rep-linea FROM lin-tot-mon
+           END-IF.
 
         800-FIN-SOCIO.
+           IF w-omitir = 0
+              COMPUTE w-soc-imp-acum = w-soc-imp-pesos +
+                  w-soc-imp-dolares + w-soc-imp-euros
               IF w-soc-imp-acum > ZERO THEN
                ADD 1 TO w-cant-soc-fil
+               ADD w-soc-imp-pesos TO w-fil-imp-pesos
+               ADD w-soc-imp-dolares TO w-fil-imp-dolares
+               ADD w-soc-imp-euros TO w-fil-imp-euros
                ADD w-soc-imp-acum TO w-fil-acum-imp
-               MOVE w-soc-imp-acum to lin-soc-imp
                MOVE w-soc-fil-ant to lin-socio
+               PERFORM 810-MUESTRO-VALORES-SOCIO
+              END-IF
+           END-IF.
+
+        810-MUESTRO-VALORES-SOCIO.
+           IF w-soc-imp-pesos > ZERO
+               MOVE w-soc-imp-pesos to lin-soc-imp
+               MOVE "PESOS" TO lin-moneda-lbl
                DISPLAY lin-val
-            END-IF.
+               WRITE rep-linea FROM lin-val
+           END-IF.
+           IF w-soc-imp-dolares > ZERO
+               MOVE w-soc-imp-dolares to lin-soc-imp
+               MOVE "DOLARES" TO lin-moneda-lbl
+               DISPLAY lin-val
+               WRITE rep-linea FROM lin-val
+           END-IF.
+           IF w-soc-imp-euros > ZERO
+               MOVE w-soc-imp-euros to lin-soc-imp
+               MOVE "EUROS" TO lin-moneda-lbl
+               DISPLAY lin-val
+               WRITE rep-linea FROM lin-val
+           END-IF.
 
         900-FIN-GENERAL.
+            PERFORM 910-MUESTRO-TOTALES.
             CLOSE FILIALES.
             CLOSE SOCIOS.
-            PERFORM 910-MUESTRO-TOTALES.
+            CLOSE REPORTE.
         910-MUESTRO-TOTALES.
             MOVE w-gen-cont-soc to l-cont-gral.
-            MOVE w-gen-imp-trans to l-imp-gral.
             MOVE w-fil-cod-max to l-cod-max.
             MOVE w-fil-max to l-fil-max.
             MOVE w-cont-soc-max to l-cont-fil.
             DISPLAY lin-guarda.
+            WRITE rep-linea FROM lin-guarda.
             DISPLAY lin-titulo-gen.
+            WRITE rep-linea FROM lin-titulo-gen.
             DISPLAY lin-subrayado.
+            WRITE rep-linea FROM lin-subrayado.
             DISPLAY lin-estadistica.
-            DISPLAY lin-est-imp.
+            WRITE rep-linea FROM lin-estadistica.
             DISPLAY lin-general.
+            WRITE rep-linea FROM lin-general.
+            MOVE w-gen-imp-pesos TO l-imp-pesos.
+            DISPLAY lin-tot-pesos.
+            WRITE rep-linea FROM lin-tot-pesos.
+            MOVE w-gen-imp-dolares TO l-imp-dolares.
+            DISPLAY lin-tot-dolares.
+            WRITE rep-linea FROM lin-tot-dolares.
+            MOVE w-gen-imp-euros TO l-imp-euros.
+            DISPLAY lin-tot-euros.
+            WRITE rep-linea FROM lin-tot-euros.
+            IF w-ctl-cont-esp NOT = w-ctl-cont-calc
+               OR w-ctl-imp-esp NOT = w-ctl-imp-calc
+               DISPLAY lin-advertencia
+               WRITE rep-linea FROM lin-advertencia
+            END-IF.
             DISPLAY lin-guarda.
+            WRITE rep-linea FROM lin-guarda.
+            IF w-umbral > ZERO
+                PERFORM 920-MUESTRO-REVISION
+            END-IF.
 
-            STOP RUN.
+        920-MUESTRO-REVISION.
+            DISPLAY lin-titulo-rev.
+            WRITE rep-linea FROM lin-titulo-rev.
+            DISPLAY lin-subrayado.
+            WRITE rep-linea FROM lin-subrayado.
+            MOVE ZERO TO w-rev-alguna.
+            PERFORM VARYING w-rev-idx FROM 1 BY 1
+                UNTIL w-rev-idx > 10
+                IF w-rev-flag(w-rev-idx) = 1
+                    MOVE w-rev-cod(w-rev-idx) TO l-rev-cod
+                    MOVE w-rev-nombre(w-rev-idx) TO l-rev-nombre
+                    MOVE w-rev-imp(w-rev-idx) TO l-rev-imp
+                    DISPLAY lin-rev
+                    WRITE rep-linea FROM lin-rev
+                    MOVE 1 TO w-rev-alguna
+                END-IF
+            END-PERFORM.
+            IF w-rev-alguna = ZERO
+                DISPLAY lin-sin-rev
+                WRITE rep-linea FROM lin-sin-rev
+            END-IF.
+            DISPLAY lin-guarda.
+            WRITE rep-linea FROM lin-guarda.
        END PROGRAM CECILIA-OLMOS.
