@@ -0,0 +1,101 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Conversion del archivo secuencial de socios
+      *          (archSoc.dat) a un archivo indexado (archSocIdx.dat),
+      *          para permitir el acceso directo que usa MANTENER-IDX.
+      *          La clave es filial+socio+fecha+moneda+modalidad, no
+      *          solo filial+socio, porque un mismo socio puede tener
+      *          mas de una transferencia (distinta fecha y/o moneda)
+      *          en archSoc.dat, y la modalidad entra en la clave para
+      *          que una reversa (R) del mismo dia/moneda que su
+      *          transferencia (T) no choque con ella. El archivo
+      *          secuencial sigue siendo el que usan grabar-sec y los
+      *          listados; este programa se corre cada vez que se lo
+      *          quiere dejar al dia con lo que haya en archSoc.dat.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVERTIR-IDX.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS
+               ASSIGN TO "..\archSoc.dat".
+           SELECT SOCIOS-IDX
+               ASSIGN TO "..\archSocIdx.dat"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS idx-clave.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOS.
+       01  soc-reg.
+           03 soc-filial pic 9.
+           03 soc-socio pic 9(4).
+           03 soc-importe pic s9(8)V99.
+           03 soc-modalidad pic x.
+           03 soc-fecha pic 9(8).
+           03 soc-moneda pic x.
+       01  soc-control.
+           03 ctl-marca pic x.
+           03 ctl-cant pic 9(4).
+           03 ctl-importe pic s9(8)V99.
+           03 filler pic x(10).
+       FD  SOCIOS-IDX.
+       01  idx-reg.
+           03 idx-clave.
+               05 idx-filial pic 9.
+               05 idx-socio pic 9(4).
+               05 idx-fecha pic 9(8).
+               05 idx-moneda pic x.
+               05 idx-modalidad pic x.
+           03 idx-importe pic s9(8)V99.
+       WORKING-STORAGE SECTION.
+       01  w-flag-eof pic 9.
+       01  cont pic 999 value zeros.
+       01  w-cont-omitidos pic 999 value zeros.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Conversion de archSoc.dat a archivo indexado".
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-SOCIO.
+           PERFORM UNTIL w-flag-eof = 1
+               IF soc-filial IS NUMERIC
+                   PERFORM 300-GRABAR-IDX
+               END-IF
+               PERFORM 200-LEER-SOCIO
+           END-PERFORM.
+           PERFORM 900-FIN.
+           DISPLAY "Se convirtieron ", cont, " registros".
+           DISPLAY "Se omitieron ", w-cont-omitidos,
+               " registros duplicados".
+           STOP RUN.
+      *************************** R U T I N A S ***********************
+       100-INICIO.
+           MOVE ZERO TO w-flag-eof.
+           OPEN INPUT SOCIOS.
+           OPEN OUTPUT SOCIOS-IDX.
+
+       200-LEER-SOCIO.
+           READ SOCIOS AT END MOVE 1 TO w-flag-eof.
+
+       300-GRABAR-IDX.
+           MOVE soc-filial TO idx-filial.
+           MOVE soc-socio TO idx-socio.
+           MOVE soc-importe TO idx-importe.
+           MOVE soc-modalidad TO idx-modalidad.
+           MOVE soc-fecha TO idx-fecha.
+           MOVE soc-moneda TO idx-moneda.
+           WRITE idx-reg
+               INVALID KEY
+                   ADD 1 TO w-cont-omitidos
+               NOT INVALID KEY
+                   ADD 1 TO cont
+           END-WRITE.
+
+       900-FIN.
+           CLOSE SOCIOS.
+           CLOSE SOCIOS-IDX.
+
+       END PROGRAM CONVERTIR-IDX.
