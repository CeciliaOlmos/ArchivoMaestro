@@ -19,6 +19,14 @@
            SELECT FILIALES
            ASSIGN TO
            "D:\linux cecilia\COBOL\archivo\archFil.dat".
+           SELECT REPORTE
+           ASSIGN TO
+           "D:\linux cecilia\COBOL\archivo\listado.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT CHECKPOINT
+           ASSIGN TO
+           "D:\linux cecilia\COBOL\archivo\checkpoint.dat"
+           FILE STATUS IS chk-status.
        DATA DIVISION.
        FILE SECTION.
 
@@ -32,16 +40,42 @@
            03 soc-socio pic 9(4).
            03 soc-importe pic s9(8)v99.
            03 soc-modal pic x.
+           03 soc-fecha pic 9(8).
+           03 soc-moneda pic x.
+       01  soc-control.
+           03 ctl-marca pic x.
+           03 ctl-cant pic 9(4).
+           03 ctl-importe pic s9(8)v99.
+           03 filler pic x(10).
        FD  FILIALES.
        01  fil-reg.
            03 fil-codigo pic 9.
            03 fil-nombre pic x(15).
+       FD  REPORTE.
+       01  rep-linea pic x(80).
+       FD  CHECKPOINT.
+       01  chk-reg.
+           03 chk-fil-cod pic 9.
+           03 chk-gen-cont-soc pic 999.
+           03 chk-cont-soc-max pic 999.
+           03 chk-fil-max pic x(15).
+           03 chk-fil-cod-max pic 9.
+           03 chk-gen-imp-pesos pic s9(8)v99.
+           03 chk-gen-imp-dolares pic s9(8)v99.
+           03 chk-gen-imp-euros pic s9(8)v99.
+           03 chk-ctl-cont-calc pic 9(4).
+           03 chk-ctl-imp-calc pic s9(8)v99.
+           03 chk-tabla-revision.
+               05 chk-rev-entrada OCCURS 10 TIMES.
+                   07 chk-rev-flag pic 9.
+                   07 chk-rev-cod pic 9.
+                   07 chk-rev-nombre pic x(15).
+                   07 chk-rev-imp pic s9(8)v99.
 
        WORKING-STORAGE SECTION.
       *******************************************************************
       ************************** variables de trabajo *******************
       *******************************************************************
-       01  gen-imp-trans pic s9(8)v99.
        01  fil-max pic x(15).
        01  fil-cod-max pic 9.
        01  cont-soc-max pic 999.
@@ -50,6 +84,9 @@
        01  soc-filial-ant pic 9.
        01  soc-soc-ant pic 9(4).
        01  soc-imp-acum pic s9(8)v99.
+       01  soc-imp-pesos pic s9(8)v99.
+       01  soc-imp-dolares pic s9(8)v99.
+       01  soc-imp-euros pic s9(8)v99.
        01  gen-cont-soc pic 999.
 
       ************************variables filial*******************************************
@@ -57,7 +94,32 @@
        01  flag-filial pic 9.
        01  fil-codigo-ant pic 9.
        01  fil-acum-imp pic s9(8)v99.
+       01  fil-imp-pesos pic s9(8)v99.
+       01  fil-imp-dolares pic s9(8)v99.
+       01  fil-imp-euros pic s9(8)v99.
        01  cont-soc-filial pic 999.
+       01  ctl-cont-esp pic 9(4) value zeros.
+       01  ctl-imp-esp pic s9(8)v99 value zeros.
+       01  fecha-desde pic 9(8) value zeros.
+       01  fecha-hasta pic 9(8) value 99999999.
+       01  flag-reanudar pic x value "N".
+       01  flag-hay-checkpoint pic x value "N".
+       01  fil-reanudar pic 9 value zero.
+       01  omitir pic 9 value zero.
+       01  chk-status pic xx.
+       01  ctl-cont-calc pic 9(4) value zeros.
+       01  ctl-imp-calc pic s9(8)v99 value zeros.
+       01  gen-imp-pesos pic s9(8)v99 value zeros.
+       01  gen-imp-dolares pic s9(8)v99 value zeros.
+       01  gen-imp-euros pic s9(8)v99 value zeros.
+       01  umbral pic s9(8)v99 value zeros.
+       01  rev-alguna pic 9 value zero.
+       01  tabla-revision.
+           03 rev-entrada OCCURS 10 TIMES INDEXED BY rev-idx.
+               05 rev-flag pic 9.
+               05 rev-cod pic 9.
+               05 rev-nombre pic x(15).
+               05 rev-imp pic s9(8)v99.
 
 
       *******************************************************************
@@ -90,7 +152,8 @@
        01  lin-val.
            03 filler pic x(26) value spaces.
            03 lin-socio pic x(5) value spaces.
-           03 filler pic x(13) value spaces.
+           03 filler pic x(5) value spaces.
+           03 lin-moneda-lbl pic x(8) value spaces.
            03 lin-soc-imp pic z.zzz.zzz.zz9,99.
            03 filler pic x(24) value spaces.
        01  lin-guion.
@@ -104,7 +167,13 @@
            03 filler pic x(6) value "Total:".
            03 filler pic x(10) value spaces.
            03 l-cont pic 9.
-           03 filler pic x(15) value spaces.
+           03 filler pic x(7) value " socios".
+           03 filler pic x(44) value spaces.
+       01  lin-tot-mon.
+           03 filler pic x(21) value spaces.
+           03 filler pic x(22) value "Transferido en ".
+           03 l-moneda-ac pic x(8) value spaces.
+           03 filler pic x(1) value ":".
            03 l-imp-ac pic z.zzz.zzz.zz9,99.
            03 filler pic x(24) value spaces.
        01  lin-titulo-gen.
@@ -120,11 +189,6 @@
            03 l-cont-gral pic zz9.
            03 filler pic x(7) value " socios".
            03 filler pic x(46) value spaces.
-       01  lin-est-imp.
-           03 filler pic x(38) value "El importe general transferido "-
-           "fue de".
-           03 l-imp-gral pic z.zzz.zzz.zz9,99.
-           03 filler pic x(30) value spaces.
        01  lin-general.
            03 filler pic x(47) value "La filial que mas socios con "-
            "transferencia fue".
@@ -135,6 +199,43 @@
            03 l-cont-fil pic zz9.
            03 filler pic x(7) value " socios".
            03 filler pic x(2) value spaces.
+       01  lin-advertencia pic x(80) value
+           "*** ADVERTENCIA: TOTAL DE CONTROL NO COINCIDE CON "-
+           "SOCIOS LEIDOS ***".
+       01  lin-tot-pesos.
+           03 filler pic x(30) value spaces.
+           03 filler pic x(27) value "Total transferido en PESOS:".
+           03 filler pic x(2) value spaces.
+           03 l-imp-pesos pic z.zzz.zzz.zz9,99.
+           03 filler pic x(5) value spaces.
+       01  lin-tot-dolares.
+           03 filler pic x(30) value spaces.
+           03 filler pic x(29) value
+               "Total transferido en DOLARES:".
+           03 filler pic x(2) value spaces.
+           03 l-imp-dolares pic z.zzz.zzz.zz9,99.
+           03 filler pic x(3) value spaces.
+       01  lin-tot-euros.
+           03 filler pic x(30) value spaces.
+           03 filler pic x(27) value "Total transferido en EUROS:".
+           03 filler pic x(2) value spaces.
+           03 l-imp-euros pic z.zzz.zzz.zz9,99.
+           03 filler pic x(5) value spaces.
+       01  lin-titulo-rev.
+           03 filler pic x(30) value space.
+           03 filler pic x(20) value "FILIALES A REVISAR:".
+           03 filler pic x(30) value space.
+       01  lin-rev.
+           03 filler pic x(28) value spaces.
+           03 filler pic x(8) value "FILIAL:".
+           03 l-rev-cod pic 9.
+           03 filler pic x value "-".
+           03 l-rev-nombre pic x(15).
+           03 filler pic x(4) value "con ".
+           03 l-rev-imp pic z.zzz.zzz.zz9,99.
+           03 filler pic x(14) value spaces.
+       01  lin-sin-rev pic x(80) value
+           "Ninguna filial supero el umbral de revision.".
 
 
        PROCEDURE DIVISION.
@@ -148,14 +249,14 @@
              PERFORM 200-LEER-ARCHIVO-SOCIO.
              PERFORM UNTIl flag-filial IS EQUAL 1
               PERFORM 400-INICIO-FILIAL
-              PERFORM UNTIL flag-socio IS EQUALS 1
-                         OR fil-codigo IS NOT EQUALS soc-filial
-                         OR fil-codigo IS NOT EQUALS fil-codigo-ant
+              PERFORM UNTIL flag-socio IS EQUAL TO 1
+                         OR fil-codigo IS NOT EQUAL TO soc-filial
+                         OR fil-codigo IS NOT EQUAL TO fil-codigo-ant
                   PERFORM 600-INICIO-SOCIO
-                  PERFORM UNTIL flag-socio IS EQUALS 1
-                             OR fil-codigo IS NOT EQUALS soc-filial
-     *                        OR fil-codigo IS NOT EQUALS fil-codigo-ant
-                             OR soc-socio IS NOT EQUALS soc-soc-ant
+                  PERFORM UNTIL flag-socio IS EQUAL TO 1
+                             OR fil-codigo IS NOT EQUAL TO soc-filial
+      *                        OR fil-codigo IS NOT EQUALS fil-codigo-ant
+                             OR soc-socio IS NOT EQUAL TO soc-soc-ant
 
                        PERFORM 900-PROCESO-SOCIO
                        PERFORM 200-LEER-ARCHIVO-SOCIO
@@ -171,95 +272,330 @@
         100-INICIO-GENERAL.
            PERFORM 110-ABRIR-ARCHIVO.
            PERFORM 120-INI-VAR.
+           PERFORM 125-ING-RANGO-FECHA.
+           PERFORM 123-ING-UMBRAL.
+           PERFORM 126-ING-REANUDAR.
            PERFORM 130-MUESTRO-TITULO.
 
         110-ABRIR-ARCHIVO.
             open INPUT SOCIOS.
             open INPUT FILIALES.
+            OPEN OUTPUT REPORTE.
 
         120-INI-VAR.
             MOVE ZERO to flag-filial.
             MOVE ZERO to flag-socio.
             MOVE ZERO TO gen-cont-soc.
-            MOVE ZERO TO gen-imp-trans.
             MOVE ZERO TO fil-max.
             MOVE ZERO to cont-soc-max.
             MOVE ZERO to fil-cod-max.
+            PERFORM VARYING rev-idx FROM 1 BY 1
+                UNTIL rev-idx > 10
+                MOVE ZERO TO rev-flag(rev-idx)
+            END-PERFORM.
+
+        125-ING-RANGO-FECHA.
+            DISPLAY "Ingrese fecha desde (AAAAMMDD, 0 = sin limite)".
+            ACCEPT fecha-desde.
+            DISPLAY "Ingrese fecha hasta (AAAAMMDD, 99999999 = sin "-
+                "limite)".
+            ACCEPT fecha-hasta.
+
+        123-ING-UMBRAL.
+            DISPLAY "Ingrese el umbral de revision por filial "-
+                "(0 = sin umbral)".
+            ACCEPT umbral.
+
+        126-ING-REANUDAR.
+            DISPLAY "Desea reanudar desde el ultimo checkpoint? (S/N)".
+            ACCEPT flag-reanudar.
+            IF flag-reanudar = "S" OR flag-reanudar = "s"
+                PERFORM 127-LEER-CHECKPOINT
+            END-IF.
+
+        127-LEER-CHECKPOINT.
+            OPEN INPUT CHECKPOINT.
+            IF chk-status NOT = "00"
+                DISPLAY "No hay checkpoint previo, se arranca "-
+                    "desde el principio"
+            ELSE
+                READ CHECKPOINT
+                    AT END
+                        DISPLAY "No hay checkpoint previo, se arranca "-
+                            "desde el principio"
+                    NOT AT END
+                        MOVE "S" TO flag-hay-checkpoint
+                        MOVE chk-fil-cod TO fil-reanudar
+                        MOVE chk-gen-cont-soc TO gen-cont-soc
+                        MOVE chk-cont-soc-max TO cont-soc-max
+                        MOVE chk-fil-max TO fil-max
+                        MOVE chk-fil-cod-max TO fil-cod-max
+                        MOVE chk-gen-imp-pesos TO gen-imp-pesos
+                        MOVE chk-gen-imp-dolares TO gen-imp-dolares
+                        MOVE chk-gen-imp-euros TO gen-imp-euros
+                        MOVE chk-ctl-cont-calc TO ctl-cont-calc
+                        MOVE chk-ctl-imp-calc TO ctl-imp-calc
+                        MOVE chk-tabla-revision TO tabla-revision
+                        DISPLAY "Reanudando despues de la filial ",
+                            chk-fil-cod
+                END-READ
+                CLOSE CHECKPOINT
+            END-IF.
 
         130-MUESTRO-TITULO.
             DISPLAY lin-guarda.
+            WRITE rep-linea FROM lin-guarda.
             DISPLAY lin-titulo.
+            WRITE rep-linea FROM lin-titulo.
             DISPLAY lin-subtiltulo.
+            WRITE rep-linea FROM lin-subtiltulo.
             DISPLAY lin-guarda.
+            WRITE rep-linea FROM lin-guarda.
 
 
         200-LEER-ARCHIVO-SOCIO.
             READ SOCIOS AT END MOVE 1 TO flag-socio.
+            PERFORM UNTIL flag-socio = 1 OR soc-filial IS NUMERIC
+                MOVE ctl-cant TO ctl-cont-esp
+                MOVE ctl-importe TO ctl-imp-esp
+                READ SOCIOS AT END MOVE 1 TO flag-socio
+            END-PERFORM.
 
         300-LEER-ARCHIVO-FILIAL.
             READ FILIALES AT END MOVE 1 TO flag-filial.
 
         400-INICIO-FILIAL.
            MOVE ZERO to fil-acum-imp.
+           MOVE ZERO to fil-imp-pesos.
+           MOVE ZERO to fil-imp-dolares.
+           MOVE ZERO to fil-imp-euros.
            MOVE zero to cont-soc-filial.
            MOVE fil-nombre to l-filial.
            MOVE fil-codigo TO fil-codigo-ant.
            MOVE fil-codigo-ant to l-cod.
+           IF flag-hay-checkpoint = "S"
+                          AND fil-codigo-ant <= fil-reanudar
+               MOVE 1 TO omitir
+           ELSE
+               MOVE 0 TO omitir
+           END-IF.
 
-           DISPLAY lin-filial.
-           DISPLAY lin-soc.
+           IF omitir = 0
+               DISPLAY lin-filial
+               WRITE rep-linea FROM lin-filial
+               DISPLAY lin-soc
+               WRITE rep-linea FROM lin-soc
+           END-IF.
 
         500-FIN-FILIAL.
-           ADD fil-acum-imp to gen-imp-trans.
-           ADD cont-soc-filial to gen-cont-soc.
+           IF omitir = 0
+               ADD cont-soc-filial to gen-cont-soc
 
-           IF cont-soc-filial > cont-soc-max THEN
-                MOVE cont-soc-filial to cont-soc-max
-                MOVE fil-nombre to fil-max
-                MOVE fil-codigo-ant to fil-cod-max
+               IF cont-soc-filial > cont-soc-max THEN
+                    MOVE cont-soc-filial to cont-soc-max
+                    MOVE fil-nombre to fil-max
+                    MOVE fil-codigo-ant to fil-cod-max
+               END-IF
+               MOVE cont-soc-filial to l-cont
+               DISPLAY lin-guion
+               WRITE rep-linea FROM lin-guion
+               DISPLAY lin-tot
+               WRITE rep-linea FROM lin-tot
+               IF fil-imp-pesos > ZERO
+                   MOVE fil-imp-pesos TO l-imp-ac
+                   MOVE "PESOS" TO l-moneda-ac
+                   DISPLAY lin-tot-mon
+                   WRITE rep-linea FROM lin-tot-mon
+               END-IF
+               IF fil-imp-dolares > ZERO
+                   MOVE fil-imp-dolares TO l-imp-ac
+                   MOVE "DOLARES" TO l-moneda-ac
+                   DISPLAY lin-tot-mon
+                   WRITE rep-linea FROM lin-tot-mon
+               END-IF
+               IF fil-imp-euros > ZERO
+                   MOVE fil-imp-euros TO l-imp-ac
+                   MOVE "EUROS" TO l-moneda-ac
+                   DISPLAY lin-tot-mon
+                   WRITE rep-linea FROM lin-tot-mon
+               END-IF
+               IF umbral > ZERO AND fil-acum-imp > umbral
+                   PERFORM 520-MARCAR-REVISION
+               END-IF
+               PERFORM 510-GRABAR-CHECKPOINT
            END-IF.
-           MOVE cont-soc-filial to l-cont.
-           MOVE fil-acum-imp to l-imp-ac.
-           DISPLAY lin-guion.
-           DISPLAY lin-tot.
+
+        520-MARCAR-REVISION.
+           COMPUTE rev-idx = fil-codigo-ant + 1.
+           MOVE 1 TO rev-flag(rev-idx).
+           MOVE fil-codigo-ant TO rev-cod(rev-idx).
+           MOVE fil-nombre TO rev-nombre(rev-idx).
+           MOVE fil-acum-imp TO rev-imp(rev-idx).
+
+        510-GRABAR-CHECKPOINT.
+           MOVE fil-codigo-ant TO chk-fil-cod.
+           MOVE gen-cont-soc TO chk-gen-cont-soc.
+           MOVE cont-soc-max TO chk-cont-soc-max.
+           MOVE fil-max TO chk-fil-max.
+           MOVE fil-cod-max TO chk-fil-cod-max.
+           MOVE gen-imp-pesos TO chk-gen-imp-pesos.
+           MOVE gen-imp-dolares TO chk-gen-imp-dolares.
+           MOVE gen-imp-euros TO chk-gen-imp-euros.
+           MOVE ctl-cont-calc TO chk-ctl-cont-calc.
+           MOVE ctl-imp-calc TO chk-ctl-imp-calc.
+           MOVE tabla-revision TO chk-tabla-revision.
+           OPEN OUTPUT CHECKPOINT.
+           WRITE chk-reg.
+           CLOSE CHECKPOINT.
 
         600-INICIO-SOCIO.
            MOVE soc-socio TO soc-soc-ant.
-           MOVE zero to soc-imp-acum.
+           MOVE zero to soc-imp-pesos.
+           MOVE zero to soc-imp-dolares.
+           MOVE zero to soc-imp-euros.
 
         700-FIN-SOCIO.
 
+           IF omitir = 0
+            COMPUTE soc-imp-acum = soc-imp-pesos + soc-imp-dolares +
+                soc-imp-euros
             IF soc-imp-acum > ZERO THEN
                ADD 1 TO cont-soc-filial
+               ADD soc-imp-pesos TO fil-imp-pesos
+               ADD soc-imp-dolares TO fil-imp-dolares
+               ADD soc-imp-euros TO fil-imp-euros
                ADD soc-imp-acum TO fil-acum-imp
-               MOVE soc-imp-acum to lin-soc-imp
                MOVE soc-soc-ant to lin-socio
-               DISPLAY lin-val
+               PERFORM 710-MUESTRO-VALORES-SOCIO
 
-            END-IF.
+            END-IF
+           END-IF.
+
+        710-MUESTRO-VALORES-SOCIO.
+           IF soc-imp-pesos > ZERO
+               MOVE soc-imp-pesos to lin-soc-imp
+               MOVE "PESOS" TO lin-moneda-lbl
+               DISPLAY lin-val
+               WRITE rep-linea FROM lin-val
+           END-IF.
+           IF soc-imp-dolares > ZERO
+               MOVE soc-imp-dolares to lin-soc-imp
+               MOVE "DOLARES" TO lin-moneda-lbl
+               DISPLAY lin-val
+               WRITE rep-linea FROM lin-val
+           END-IF.
+           IF soc-imp-euros > ZERO
+               MOVE soc-imp-euros to lin-soc-imp
+               MOVE "EUROS" TO lin-moneda-lbl
+               DISPLAY lin-val
+               WRITE rep-linea FROM lin-val
+           END-IF.
 
         800-FIN-GENERAL.
+            PERFORM 850-MUESTRO-TOTALES.
             CLOSE FILIALES.
             CLOSE SOCIOS.
-            PERFORM 850-MUESTRO-TOTALES.
+            CLOSE REPORTE.
         850-MUESTRO-TOTALES.
             MOVE gen-cont-soc to l-cont-gral.
-            MOVE gen-imp-trans to l-imp-gral.
             MOVE fil-cod-max to l-cod-max.
             MOVE fil-max to l-fil-max.
             MOVE cont-soc-max to l-cont-fil.
             DISPLAY lin-guarda.
+            WRITE rep-linea FROM lin-guarda.
             DISPLAY lin-titulo-gen.
+            WRITE rep-linea FROM lin-titulo-gen.
             DISPLAY lin-subrayado.
+            WRITE rep-linea FROM lin-subrayado.
             DISPLAY lin-estadistica.
-            DISPLAY lin-est-imp.
+            WRITE rep-linea FROM lin-estadistica.
             DISPLAY lin-general.
+            WRITE rep-linea FROM lin-general.
+            MOVE gen-imp-pesos TO l-imp-pesos.
+            DISPLAY lin-tot-pesos.
+            WRITE rep-linea FROM lin-tot-pesos.
+            MOVE gen-imp-dolares TO l-imp-dolares.
+            DISPLAY lin-tot-dolares.
+            WRITE rep-linea FROM lin-tot-dolares.
+            MOVE gen-imp-euros TO l-imp-euros.
+            DISPLAY lin-tot-euros.
+            WRITE rep-linea FROM lin-tot-euros.
+            IF ctl-cont-esp NOT = ctl-cont-calc
+               OR ctl-imp-esp NOT = ctl-imp-calc
+               DISPLAY lin-advertencia
+               WRITE rep-linea FROM lin-advertencia
+            END-IF.
+            DISPLAY lin-guarda.
+            WRITE rep-linea FROM lin-guarda.
+            IF umbral > ZERO
+                PERFORM 860-MUESTRO-REVISION
+            END-IF.
+
+        860-MUESTRO-REVISION.
+            DISPLAY lin-titulo-rev.
+            WRITE rep-linea FROM lin-titulo-rev.
+            DISPLAY lin-subrayado.
+            WRITE rep-linea FROM lin-subrayado.
+            MOVE ZERO TO rev-alguna.
+            PERFORM VARYING rev-idx FROM 1 BY 1
+                UNTIL rev-idx > 10
+                IF rev-flag(rev-idx) = 1
+                    MOVE rev-cod(rev-idx) TO l-rev-cod
+                    MOVE rev-nombre(rev-idx) TO l-rev-nombre
+                    MOVE rev-imp(rev-idx) TO l-rev-imp
+                    DISPLAY lin-rev
+                    WRITE rep-linea FROM lin-rev
+                    MOVE 1 TO rev-alguna
+                END-IF
+            END-PERFORM.
+            IF rev-alguna = ZERO
+                DISPLAY lin-sin-rev
+                WRITE rep-linea FROM lin-sin-rev
+            END-IF.
             DISPLAY lin-guarda.
+            WRITE rep-linea FROM lin-guarda.
 
         900-PROCESO-SOCIO.
-           IF soc-modal IS EQUALS "T" THEN
-               ADD soc-importe to soc-imp-acum
+           IF omitir = 0
+              IF soc-modal IS EQUAL TO "T" THEN
+                  ADD 1 TO ctl-cont-calc
+                  ADD soc-importe TO ctl-imp-calc
+              ELSE
+                  IF soc-modal IS EQUAL TO "R" THEN
+                      ADD 1 TO ctl-cont-calc
+                      SUBTRACT soc-importe FROM ctl-imp-calc
+                  END-IF
+              END-IF
+              IF soc-fecha >= fecha-desde AND soc-fecha <= fecha-hasta
+                  IF soc-modal IS EQUAL TO "T" THEN
+                      PERFORM 910-ACUM-MONEDA
+                  ELSE
+                      IF soc-modal IS EQUAL TO "R" THEN
+                          PERFORM 920-DESACUM-MONEDA
+                      END-IF
+                  END-IF
+              END-IF
            END-IF.
 
+        910-ACUM-MONEDA.
+           EVALUATE soc-moneda
+               WHEN "P" ADD soc-importe TO gen-imp-pesos
+                        ADD soc-importe TO soc-imp-pesos
+               WHEN "D" ADD soc-importe TO gen-imp-dolares
+                        ADD soc-importe TO soc-imp-dolares
+               WHEN "E" ADD soc-importe TO gen-imp-euros
+                        ADD soc-importe TO soc-imp-euros
+           END-EVALUATE.
+
+        920-DESACUM-MONEDA.
+           EVALUATE soc-moneda
+               WHEN "P" SUBTRACT soc-importe FROM gen-imp-pesos
+                        SUBTRACT soc-importe FROM soc-imp-pesos
+               WHEN "D" SUBTRACT soc-importe FROM gen-imp-dolares
+                        SUBTRACT soc-importe FROM soc-imp-dolares
+               WHEN "E" SUBTRACT soc-importe FROM gen-imp-euros
+                        SUBTRACT soc-importe FROM soc-imp-euros
+           END-EVALUATE.
+
 
        END PROGRAM CECILIA-OLMOS.
