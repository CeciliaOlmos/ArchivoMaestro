@@ -0,0 +1,135 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Verificacion de integridad de archSoc.dat, a correr
+      *          antes de TEMA1SOCIO/CECILIA-OLMOS cuando se sospecha
+      *          que el archivo no quedo bien armado: detecta socios
+      *          fuera de secuencia (filial/socio no ascendente, lo
+      *          que rompe el corte de control de los listados) y
+      *          socios huerfanos (filial que no existe en el maestro
+      *          de filiales).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VERIFICAR-SOC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS
+               ASSIGN TO "..\archSoc.dat".
+           SELECT FILIALES
+               ASSIGN TO "..\archFil.dat".
+           SELECT EXCEPCIONES
+               ASSIGN TO "..\excepciones.dat"
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOS.
+       01  soc-reg.
+           03 soc-filial pic 9.
+           03 soc-socio pic 9(4).
+           03 soc-importe pic s9(8)V99.
+           03 soc-modalidad pic x.
+           03 soc-fecha pic 9(8).
+           03 soc-moneda pic x.
+       01  soc-control.
+           03 ctl-marca pic x.
+           03 ctl-cant pic 9(4).
+           03 ctl-importe pic s9(8)V99.
+           03 filler pic x(10).
+       FD  FILIALES.
+       01  fil-reg.
+           03 fil-codigo pic 9.
+           03 fil-nombre pic x(15).
+       FD  EXCEPCIONES.
+       01  exc-linea pic x(80).
+       WORKING-STORAGE SECTION.
+       01  lin-exc pic x(80).
+       01  w-flag-eof pic 9.
+       01  w-primera pic 9 value zero.
+       01  w-filial-ant pic 9 value zero.
+       01  w-socio-ant pic 9(4) value zero.
+       01  w-flag-filial-ok pic 9.
+       01  w-flag-filiales pic 9.
+       01  w-cont-leidos pic 999 value zeros.
+       01  w-cont-exc pic 999 value zeros.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-SOCIO.
+           PERFORM UNTIL w-flag-eof = 1
+               IF soc-filial IS NUMERIC
+                   ADD 1 TO w-cont-leidos
+                   PERFORM 300-VERIF-ORDEN
+                   PERFORM 400-VERIF-FILIAL-MAESTRO
+                   MOVE soc-filial TO w-filial-ant
+                   MOVE soc-socio TO w-socio-ant
+                   MOVE 1 TO w-primera
+               END-IF
+               PERFORM 200-LEER-SOCIO
+           END-PERFORM.
+           PERFORM 900-FIN.
+           STOP RUN.
+      *************************** R U T I N A S ***********************
+       100-INICIO.
+           MOVE ZERO TO w-flag-eof.
+           MOVE ZERO TO w-primera.
+           DISPLAY "Verificacion de integridad del archivo de socios".
+           OPEN INPUT SOCIOS.
+           OPEN OUTPUT EXCEPCIONES.
+
+       200-LEER-SOCIO.
+           READ SOCIOS AT END MOVE 1 TO w-flag-eof.
+
+       300-VERIF-ORDEN.
+           IF w-primera = 1
+               IF soc-filial < w-filial-ant
+                   OR (soc-filial = w-filial-ant
+                       AND soc-socio < w-socio-ant)
+                   PERFORM 310-REPORTAR-DESORDEN
+               END-IF
+           END-IF.
+
+       310-REPORTAR-DESORDEN.
+           ADD 1 TO w-cont-exc.
+           STRING "FUERA DE SECUENCIA: filial " soc-filial
+               " socio " soc-socio " tras filial " w-filial-ant
+               " socio " w-socio-ant
+               DELIMITED BY SIZE INTO lin-exc.
+           DISPLAY lin-exc.
+           WRITE exc-linea FROM lin-exc.
+
+       400-VERIF-FILIAL-MAESTRO.
+           MOVE ZERO TO w-flag-filiales.
+           MOVE ZERO TO w-flag-filial-ok.
+           OPEN INPUT FILIALES.
+           PERFORM UNTIL w-flag-filiales = 1 OR w-flag-filial-ok = 1
+               PERFORM 410-LEER-FILIAL
+               IF fil-codigo = soc-filial
+                   MOVE 1 TO w-flag-filial-ok
+               END-IF
+           END-PERFORM.
+           CLOSE FILIALES.
+           IF w-flag-filial-ok NOT = 1
+               PERFORM 420-REPORTAR-HUERFANO
+           END-IF.
+
+       410-LEER-FILIAL.
+           MOVE ZERO TO w-flag-filiales.
+           READ FILIALES AT END MOVE 1 TO w-flag-filiales.
+
+       420-REPORTAR-HUERFANO.
+           ADD 1 TO w-cont-exc.
+           STRING "REGISTRO HUERFANO: filial " soc-filial
+               " socio " soc-socio " sin filial maestra"
+               DELIMITED BY SIZE INTO lin-exc.
+           DISPLAY lin-exc.
+           WRITE exc-linea FROM lin-exc.
+
+       900-FIN.
+           DISPLAY "Se leyeron ", w-cont-leidos, " registros".
+           DISPLAY "Se detectaron ", w-cont-exc, " excepciones".
+           CLOSE SOCIOS.
+           CLOSE EXCEPCIONES.
+
+       END PROGRAM VERIFICAR-SOC.
